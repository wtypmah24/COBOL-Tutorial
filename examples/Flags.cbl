@@ -1,42 +1,249 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STATUS-CHANGE-LOG ASSIGN TO "FLAGCHG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-CHANGE-LOG-STATUS.
+      *>  Status-code-to-display-label mapping, loaded once at startup
+      *>  so ops can reword an existing status without a recompile.
+           SELECT STATUS-CONFIG-FILE ASSIGN TO "FLAGCFG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STATUS-CONFIG-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  STATUS-CHANGE-LOG.
+       01  STATUS-CHANGE-LINE  PIC X(80).
+
+       FD  STATUS-CONFIG-FILE.
+       01  STATUS-CONFIG-LINE.
+           05 CFG-STATUS-CODE   PIC X(09).
+           05 FILLER            PIC X(01).
+           05 CFG-STATUS-LABEL  PIC X(20).
+
        WORKING-STORAGE SECTION.
-       01 IS-IT-TRUE PIC X     VALUE SPACE.
-           88 IS-IT-TRUE-YES   VALUE 'Y'.
-           88 IS-IT-TRUE-NO    VALUE 'N'.
+      *>  TRUE-FLAG and OK-FLAG both now come from the shop-wide
+      *>  STATUS-FLAG copybook instead of each declaring its own
+      *>  one-off 88-level codes, so "NO" means the same thing here as
+      *>  it does anywhere else that COPYs STATUS-FLAG.cpy.
+           COPY "STATUS-FLAG.cpy"
+               REPLACING ==FLAG-NAME-OK==      BY ==TRUE-FLAG-OK==
+                         ==FLAG-NAME-NO==      BY ==TRUE-FLAG-NO==
+                         ==FLAG-NAME-MAYBE==   BY ==TRUE-FLAG-MAYBE==
+                         ==FLAG-NAME-PENDING== BY
+                             ==TRUE-FLAG-PENDING==
+                         ==FLAG-NAME-ESCALATED== BY
+                             ==TRUE-FLAG-ESCALATED==
+                         ==FLAG-NAME-REJECTED== BY
+                             ==TRUE-FLAG-REJECTED==
+                         ==FLAG-NAME-CLOSED==  BY ==TRUE-FLAG-CLOSED==
+                         ==FLAG-NAME==         BY ==TRUE-FLAG==.
+      *>  Why the flag was last set, alongside the flag itself.
+       01 TRUE-FLAG-REASON PIC X(20) VALUE SPACES.
 
        *>  WORKS like a radio button, one can be true or none
-       01 OK-FLAG PIC X(02)    VALUE SPACES.
-           88 OK-FLAG-YES      VALUE 'OK'.
-           88 OK-FLAG-NO       VALUE 'NO'.
-           88 OK-FLAG-MAYBE    VALUE 'MA'.
+           COPY "STATUS-FLAG.cpy"
+               REPLACING ==FLAG-NAME-OK==      BY ==OK-FLAG-OK==
+                         ==FLAG-NAME-NO==      BY ==OK-FLAG-NO==
+                         ==FLAG-NAME-MAYBE==   BY ==OK-FLAG-MAYBE==
+                         ==FLAG-NAME-PENDING== BY ==OK-FLAG-PENDING==
+                         ==FLAG-NAME-ESCALATED== BY
+                             ==OK-FLAG-ESCALATED==
+                         ==FLAG-NAME-REJECTED== BY
+                             ==OK-FLAG-REJECTED==
+                         ==FLAG-NAME-CLOSED==  BY ==OK-FLAG-CLOSED==
+                         ==FLAG-NAME==         BY ==OK-FLAG==.
+      *>  Why the flag was last set, e.g. "missing signature", "failed
+      *>  credit check" — populated alongside every SET ... TO TRUE so
+      *>  EVALUATE TRUE WHEN OK-FLAG-NO has more to go on than the
+      *>  bare status code.
+       01 OK-FLAG-REASON PIC X(20) VALUE SPACES.
+
+       01 TRUE-FLAG-OLD-VALUE PIC X(09).
+       01 OK-FLAG-OLD-VALUE PIC X(09).
+       01 STATUS-CHANGE-RECORD.
+           05 CHG-FIELD-NAME    PIC X(10).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 CHG-OLD-VALUE     PIC X(09).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 CHG-NEW-VALUE     PIC X(09).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 CHG-REASON        PIC X(20).
+           05 FILLER            PIC X(01) VALUE SPACE.
+           05 CHG-TIMESTAMP     PIC X(26).
+
+      *>  Status label table, populated from FLAGCFG.DAT at startup (or
+      *>  the compiled-in defaults if that file isn't present) so the
+      *>  claims workflow's displayed wording isn't hard-coded. The
+      *>  88-level condition names stay compiled in — COBOL conditions
+      *>  are resolved at compile time, so a genuinely new status code
+      *>  still needs a recompile to add its 88 level; what this table
+      *>  buys is a config-driven label for the existing codes instead
+      *>  of a literal DISPLAY per WHEN.
+       01 STATUS-CHANGE-LOG-STATUS PIC XX.
+          88 NO-STATUS-CHANGE-LOG-FILE VALUE "35".
+       01 STATUS-CONFIG-FILE-STATUS PIC XX.
+          88 NO-MORE-STATUS-CONFIG-LINES VALUE "10".
+       01 STATUS-LABEL-COUNT PIC 9(02) VALUE 0.
+       01 STATUS-LABEL-TABLE.
+           05 STATUS-LABEL-ENTRY OCCURS 10 TIMES.
+               10 STATUS-LABEL-CODE PIC X(09).
+               10 STATUS-LABEL-TEXT PIC X(20).
+       01 STATUS-LABEL-INDEX  PIC 9(02).
+       01 STATUS-LOOKUP-CODE  PIC X(09).
+       01 STATUS-LABEL-RESULT PIC X(20).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+      *>  FLAGCHG.TXT may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing log on every run.
+           OPEN EXTEND STATUS-CHANGE-LOG
+           IF NO-STATUS-CHANGE-LOG-FILE
+               OPEN OUTPUT STATUS-CHANGE-LOG
+               CLOSE STATUS-CHANGE-LOG
+               OPEN EXTEND STATUS-CHANGE-LOG
+           END-IF
+           PERFORM LOAD-STATUS-LABELS
+
       *>   You can set 1st level value to set to true
-       MOVE 'Y' TO IS-IT-TRUE
-       IF IS-IT-TRUE-YES
+       MOVE SPACES TO TRUE-FLAG-OLD-VALUE
+       MOVE 'OK' TO TRUE-FLAG
+       MOVE "INITIAL VALUE" TO TRUE-FLAG-REASON
+       PERFORM LOG-TRUE-FLAG-CHANGE
+       IF TRUE-FLAG-OK
            DISPLAY "It is true"
        END-IF
 
        *>  Or you can set one to true like this
-       SET IS-IT-TRUE-NO TO TRUE
-       IF IS-IT-TRUE-NO
+       MOVE TRUE-FLAG TO TRUE-FLAG-OLD-VALUE
+       SET TRUE-FLAG-NO TO TRUE
+       MOVE "FLIPPED FOR DEMO" TO TRUE-FLAG-REASON
+       PERFORM LOG-TRUE-FLAG-CHANGE
+       IF TRUE-FLAG-NO
            DISPLAY "It's not true"
        END-IF
 
+       MOVE OK-FLAG TO OK-FLAG-OLD-VALUE
        SET OK-FLAG-MAYBE TO TRUE
+       MOVE "AWAITING SUPPORTING DOCS" TO OK-FLAG-REASON
+       PERFORM LOG-OK-FLAG-CHANGE
+
+       EVALUATE TRUE
+       WHEN OK-FLAG-OK OR OK-FLAG-NO OR OK-FLAG-MAYBE
+            OR OK-FLAG-PENDING OR OK-FLAG-ESCALATED
+            OR OK-FLAG-REJECTED OR OK-FLAG-CLOSED
+           MOVE OK-FLAG TO STATUS-LOOKUP-CODE
+           PERFORM LOOKUP-STATUS-LABEL
+           DISPLAY STATUS-LABEL-RESULT
+       END-EVALUATE
+
+      *>  Drive the real claims workflow off the new status codes
+       MOVE OK-FLAG TO OK-FLAG-OLD-VALUE
+       SET OK-FLAG-PENDING TO TRUE
+       MOVE "QUEUED FOR ADJUSTER REVIEW" TO OK-FLAG-REASON
+       PERFORM LOG-OK-FLAG-CHANGE
+
        EVALUATE TRUE
-       WHEN OK-FLAG-YES
-           DISPLAY "YES"
-       WHEN OK-FLAG-NO
-           DISPLAY "NO"
-       WHEN OK-FLAG-MAYBE
-           DISPLAY "MB"
+       WHEN OK-FLAG-PENDING OR OK-FLAG-ESCALATED
+            OR OK-FLAG-REJECTED OR OK-FLAG-CLOSED
+           MOVE OK-FLAG TO STATUS-LOOKUP-CODE
+           PERFORM LOOKUP-STATUS-LABEL
+           DISPLAY "CLAIM STATUS: " STATUS-LABEL-RESULT
+       WHEN OTHER
+           DISPLAY "CLAIM STATUS NOT RECOGNIZED"
        END-EVALUATE
 
+           CLOSE STATUS-CHANGE-LOG
             STOP RUN.
+
+      *>  Reads FLAGCFG.DAT (status code, display label) into
+      *>  STATUS-LABEL-TABLE; falls back to the compiled-in defaults
+      *>  when the config file isn't present, same fallback pattern
+      *>  FIRST-LOOP uses when LOOPCTL.DAT is missing.
+       LOAD-STATUS-LABELS.
+           OPEN INPUT STATUS-CONFIG-FILE
+           IF STATUS-CONFIG-FILE-STATUS = "00"
+               PERFORM UNTIL NO-MORE-STATUS-CONFIG-LINES
+                   READ STATUS-CONFIG-FILE
+                       AT END SET NO-MORE-STATUS-CONFIG-LINES TO TRUE
+                   END-READ
+                   IF NOT NO-MORE-STATUS-CONFIG-LINES
+                       IF STATUS-LABEL-COUNT < 10
+                           ADD 1 TO STATUS-LABEL-COUNT
+                           MOVE CFG-STATUS-CODE
+                               TO STATUS-LABEL-CODE(STATUS-LABEL-COUNT)
+                           MOVE CFG-STATUS-LABEL
+                               TO STATUS-LABEL-TEXT(STATUS-LABEL-COUNT)
+                       ELSE
+                           DISPLAY "REJECTED: FLAGCFG.DAT LINE PAST "
+                               "10-ENTRY LIMIT - " CFG-STATUS-CODE
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE STATUS-CONFIG-FILE
+           ELSE
+               PERFORM LOAD-DEFAULT-STATUS-LABELS
+           END-IF
+       .
+
+       LOAD-DEFAULT-STATUS-LABELS.
+           MOVE 7 TO STATUS-LABEL-COUNT
+           MOVE "OK"        TO STATUS-LABEL-CODE(1)
+           MOVE "YES"       TO STATUS-LABEL-TEXT(1)
+           MOVE "NO"        TO STATUS-LABEL-CODE(2)
+           MOVE "NO"        TO STATUS-LABEL-TEXT(2)
+           MOVE "MA"        TO STATUS-LABEL-CODE(3)
+           MOVE "MB"        TO STATUS-LABEL-TEXT(3)
+           MOVE "PENDING"   TO STATUS-LABEL-CODE(4)
+           MOVE "PENDING"   TO STATUS-LABEL-TEXT(4)
+           MOVE "ESCALATED" TO STATUS-LABEL-CODE(5)
+           MOVE "ESCALATED" TO STATUS-LABEL-TEXT(5)
+           MOVE "REJECTED"  TO STATUS-LABEL-CODE(6)
+           MOVE "REJECTED"  TO STATUS-LABEL-TEXT(6)
+           MOVE "CLOSED"    TO STATUS-LABEL-CODE(7)
+           MOVE "CLOSED"    TO STATUS-LABEL-TEXT(7)
+       .
+
+       LOOKUP-STATUS-LABEL.
+           MOVE "UNKNOWN" TO STATUS-LABEL-RESULT
+           PERFORM VARYING STATUS-LABEL-INDEX FROM 1 BY 1
+           UNTIL STATUS-LABEL-INDEX > STATUS-LABEL-COUNT
+               IF STATUS-LABEL-CODE(STATUS-LABEL-INDEX)
+                       = STATUS-LOOKUP-CODE
+                   MOVE STATUS-LABEL-TEXT(STATUS-LABEL-INDEX)
+                       TO STATUS-LABEL-RESULT
+               END-IF
+           END-PERFORM
+       .
+
+      *>  Appends "field, old value, new value, reason, timestamp"
+      *>  whenever a monitored 88-level flag is SET ... TO TRUE, so
+      *>  auditors can tell when, to what, and why a status changed.
+       LOG-OK-FLAG-CHANGE.
+           MOVE "OK-FLAG" TO CHG-FIELD-NAME
+           MOVE OK-FLAG-OLD-VALUE TO CHG-OLD-VALUE
+           MOVE OK-FLAG TO CHG-NEW-VALUE
+           MOVE OK-FLAG-REASON TO CHG-REASON
+           MOVE FUNCTION CURRENT-DATE TO CHG-TIMESTAMP
+           MOVE STATUS-CHANGE-RECORD TO STATUS-CHANGE-LINE
+           WRITE STATUS-CHANGE-LINE
+       .
+
+      *>  Same audit trail as LOG-OK-FLAG-CHANGE, for the other
+      *>  monitored 88-level item in this program: every SET ... TO
+      *>  TRUE against TRUE-FLAG gets logged too, not just OK-FLAG.
+       LOG-TRUE-FLAG-CHANGE.
+           MOVE "TRUE-FLAG" TO CHG-FIELD-NAME
+           MOVE TRUE-FLAG-OLD-VALUE TO CHG-OLD-VALUE
+           MOVE TRUE-FLAG TO CHG-NEW-VALUE
+           MOVE TRUE-FLAG-REASON TO CHG-REASON
+           MOVE FUNCTION CURRENT-DATE TO CHG-TIMESTAMP
+           MOVE STATUS-CHANGE-RECORD TO STATUS-CHANGE-LINE
+           WRITE STATUS-CHANGE-LINE
+       .
+
        END PROGRAM YOUR-PROGRAM-NAME.
