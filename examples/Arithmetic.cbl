@@ -1,31 +1,255 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Arithmetic.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-AGE-FILE ASSIGN TO "EMPAGE.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EMPLOYEE-AGE-FILE-STATUS.
+           SELECT AGE-PROJECTION-FILE ASSIGN TO "AGEPROJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RETIREMENT-REPORT-FILE ASSIGN TO "AGERPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-AGE-FILE.
+       01  EMPLOYEE-AGE-RECORD.
+           05 EMP-ID-IN        PIC X(06).
+           05 EMP-AGE-IN       PIC 9(02).
+
+      *>  One row per milestone per employee, mirroring the
+      *>  MILESTONE-AGES table below instead of a fixed pair of
+      *>  50/99 columns.
+       FD  AGE-PROJECTION-FILE.
+       01  AGE-PROJECTION-RECORD.
+           05 EMP-ID-OUT        PIC X(06).
+           05 EMP-AGE-OUT       PIC 9(02).
+           05 OUT-OF-RANGE-OUT  PIC X.
+           05 PROJ-MILESTONE-ENTRY OCCURS 5 TIMES.
+               10 PROJ-MILESTONE-AGE-OUT       PIC 9(02).
+               10 PROJ-MILESTONE-YEARSUNIL-OUT PIC 9(02).
+               10 PROJ-MILESTONE-RANGE-OUT     PIC X.
+
+       FD  RETIREMENT-REPORT-FILE.
+       01  REPORT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 REPORT-PAGE-NO   PIC 9(04) VALUE 0.
+       01 REPORT-LINE-NO   PIC 9(02) VALUE 0.
+       01 LINES-PER-PAGE   PIC 9(02) VALUE 20.
+       01 TOTAL-EMPLOYEES  PIC 9(05) VALUE 0.
+       01 TOTAL-OUT-OF-RANGE-EMPLOYEES PIC 9(05) VALUE 0.
+
+       01 REPORT-HEADER-1.
+           05 FILLER       PIC X(30) VALUE
+              "RETIREMENT PROJECTION REPORT".
+           05 FILLER       PIC X(10) VALUE "PAGE ".
+           05 HDR-PAGE-NO  PIC ZZZ9.
+       01 REPORT-HEADER-2.
+           05 FILLER       PIC X(06) VALUE "EMP ID".
+           05 FILLER       PIC X(04) VALUE SPACES.
+           05 FILLER       PIC X(03) VALUE "AGE".
+           05 FILLER       PIC X(02) VALUE SPACES.
+           05 FILLER       PIC X(35) VALUE
+              "MILESTONE AGES (AGE=YRS-REMAINING)".
+           05 FILLER       PIC X(03) VALUE SPACES.
+           05 FILLER       PIC X(12) VALUE "RECORD".
+
+      *>  One "age=years-until" pair per milestone, plus a whole-
+      *>  record OUT OF RANGE marker when an employee has already
+      *>  passed one or more milestones (req 039's overflow guard).
+       01 REPORT-DETAIL-LINE.
+           05 DTL-EMP-ID    PIC X(06).
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 DTL-AGE       PIC Z9.
+           05 FILLER        PIC X(02) VALUE SPACES.
+           05 DTL-MILESTONE-ENTRY OCCURS 5 TIMES.
+               10 DTL-MILESTONE-AGE PIC Z9.
+               10 FILLER            PIC X VALUE '='.
+               10 DTL-MILESTONE-YRS PIC X(03).
+               10 FILLER            PIC X(01) VALUE SPACE.
+           05 DTL-RANGE-FLAG PIC X(12).
+       01 REPORT-TOTALS-LINE.
+           05 FILLER          PIC X(18) VALUE "TOTAL EMPLOYEES: ".
+           05 TOT-EMPLOYEES   PIC ZZZZ9.
+           05 FILLER          PIC X(04) VALUE SPACES.
+           05 FILLER          PIC X(18) VALUE "OUT OF RANGE: ".
+           05 TOT-OUT-OF-RANGE PIC ZZZZ9.
+
        01 AGE          PIC 9(02) VALUE 33.
-       01 AGE50        PIC 9(02) VALUE 50.
-       01 AGE99        PIC 9(02) VALUE 99.
-       01 YEARSUNIL    PIC 9(02).
-       01 AGEFROMNOW   PIC 9(02).
+
+      *>  Benefits milestones the business tracks, replacing the old
+      *>  hard-coded AGE50/AGE99 pair so adding a new milestone (early
+      *>  retirement at 55, partial pension at 62, full pension at 65)
+      *>  is a table entry, not a new pair of fields and paragraphs.
+       01 MILESTONE-COUNT PIC 9(02) VALUE 5.
+       01 MILESTONE-AGES.
+           05 MILESTONE-AGE-ENTRY OCCURS 5 TIMES.
+               10 MILESTONE-AGE             PIC 9(02).
+               10 MILESTONE-YEARSUNIL       PIC 9(02).
+               10 MILESTONE-AGEFROMNOW      PIC 9(02).
+      *>  Set whenever AGE has already reached or passed this
+      *>  milestone, since SUBTRACT AGE FROM MILESTONE-AGE would
+      *>  otherwise wrap a negative result into these unsigned
+      *>  PIC 9(02) fields instead of erroring.
+               10 MILESTONE-OUT-OF-RANGE-FLAG PIC X VALUE 'N'.
+                   88 MILESTONE-OUT-OF-RANGE VALUE 'Y'.
+       01 MS-INDEX PIC 9(02).
+
+      *>  Set when any milestone for this employee is out of range,
+      *>  so the detail line and job totals both flag the record
+      *>  instead of silently printing a wrapped two-digit number.
+       01 RECORD-OUT-OF-RANGE-FLAG PIC X VALUE 'N'.
+           88 RECORD-IS-OUT-OF-RANGE VALUE 'Y'.
+
+       01 EOF-FLAG     PIC X VALUE 'N'.
+          88 END-OF-EMPLOYEE-AGE-FILE VALUE 'Y'.
+
+       01 EMPLOYEE-AGE-FILE-STATUS PIC XX.
+          88 NO-EMPLOYEE-AGE-FILE  VALUE "35".
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            SUBTRACT AGE FROM AGE50 GIVING YEARSUNIL
-            DISPLAY "You turn 50 in " YEARSUNIL " years old"
+            OPEN INPUT EMPLOYEE-AGE-FILE
+            OPEN OUTPUT AGE-PROJECTION-FILE
+            OPEN OUTPUT RETIREMENT-REPORT-FILE
+
+            PERFORM SET-MILESTONE-AGES
+            PERFORM WRITE-REPORT-HEADERS
+
+            IF NO-EMPLOYEE-AGE-FILE
+                DISPLAY "ERROR: EMPAGE.DAT NOT FOUND - NO RECORDS"
+                    " PROCESSED"
+                MOVE 1 TO RETURN-CODE
+            ELSE
+                PERFORM READ-EMPLOYEE-AGE-RECORD
+                PERFORM UNTIL END-OF-EMPLOYEE-AGE-FILE
+                    PERFORM PROJECT-EMPLOYEE-AGE
+                    PERFORM WRITE-AGE-PROJECTION-RECORD
+                    PERFORM WRITE-REPORT-DETAIL-LINE
+                    PERFORM READ-EMPLOYEE-AGE-RECORD
+                END-PERFORM
+            END-IF
+
+            PERFORM WRITE-REPORT-TOTALS
+
+            CLOSE EMPLOYEE-AGE-FILE
+            CLOSE AGE-PROJECTION-FILE
+            CLOSE RETIREMENT-REPORT-FILE
+      *>  GOBACK instead of STOP RUN so the nightly control program
+      *>  can CALL this as one step of its batch chain and keep going.
+            GOBACK.
+
+       SET-MILESTONE-AGES.
+           MOVE 50 TO MILESTONE-AGE(1)
+           MOVE 55 TO MILESTONE-AGE(2)
+           MOVE 62 TO MILESTONE-AGE(3)
+           MOVE 65 TO MILESTONE-AGE(4)
+           MOVE 99 TO MILESTONE-AGE(5)
+       .
+
+       READ-EMPLOYEE-AGE-RECORD.
+           READ EMPLOYEE-AGE-FILE
+               AT END SET END-OF-EMPLOYEE-AGE-FILE TO TRUE
+           END-READ
+       .
+
+      *>  Runs the SUBTRACT/ADD pair once per milestone instead of
+      *>  once for 50 and once for 99; any milestone AGE has already
+      *>  reached or passed is flagged out-of-range rather than
+      *>  SUBTRACTed into a wrapped PIC 9(02) result.
+       PROJECT-EMPLOYEE-AGE.
+           MOVE EMP-AGE-IN TO AGE
+           MOVE 'N' TO RECORD-OUT-OF-RANGE-FLAG
+
+           PERFORM VARYING MS-INDEX FROM 1 BY 1
+           UNTIL MS-INDEX > MILESTONE-COUNT
+               IF AGE < MILESTONE-AGE(MS-INDEX)
+                   MOVE 'N' TO MILESTONE-OUT-OF-RANGE-FLAG(MS-INDEX)
+                   SUBTRACT AGE FROM MILESTONE-AGE(MS-INDEX)
+                       GIVING MILESTONE-YEARSUNIL(MS-INDEX)
+                   ADD MILESTONE-YEARSUNIL(MS-INDEX) TO AGE
+                       GIVING MILESTONE-AGEFROMNOW(MS-INDEX)
+               ELSE
+                   SET MILESTONE-OUT-OF-RANGE(MS-INDEX) TO TRUE
+                   MOVE 0 TO MILESTONE-YEARSUNIL(MS-INDEX)
+                   MOVE AGE TO MILESTONE-AGEFROMNOW(MS-INDEX)
+                   SET RECORD-IS-OUT-OF-RANGE TO TRUE
+               END-IF
+           END-PERFORM
+       .
+
+       WRITE-AGE-PROJECTION-RECORD.
+           MOVE EMP-ID-IN TO EMP-ID-OUT
+           MOVE EMP-AGE-IN TO EMP-AGE-OUT
+           MOVE RECORD-OUT-OF-RANGE-FLAG TO OUT-OF-RANGE-OUT
+
+           PERFORM VARYING MS-INDEX FROM 1 BY 1
+           UNTIL MS-INDEX > MILESTONE-COUNT
+               MOVE MILESTONE-AGE(MS-INDEX)
+                   TO PROJ-MILESTONE-AGE-OUT(MS-INDEX)
+               MOVE MILESTONE-YEARSUNIL(MS-INDEX)
+                   TO PROJ-MILESTONE-YEARSUNIL-OUT(MS-INDEX)
+               MOVE MILESTONE-OUT-OF-RANGE-FLAG(MS-INDEX)
+                   TO PROJ-MILESTONE-RANGE-OUT(MS-INDEX)
+           END-PERFORM
+
+           WRITE AGE-PROJECTION-RECORD
+       .
+
+       WRITE-REPORT-HEADERS.
+           ADD 1 TO REPORT-PAGE-NO
+           MOVE REPORT-PAGE-NO TO HDR-PAGE-NO
+           MOVE REPORT-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE REPORT-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 2 TO REPORT-LINE-NO
+       .
+
+       WRITE-REPORT-DETAIL-LINE.
+           IF REPORT-LINE-NO >= LINES-PER-PAGE
+               PERFORM WRITE-REPORT-HEADERS
+           END-IF
+
+           MOVE EMP-ID-IN TO DTL-EMP-ID
+           MOVE EMP-AGE-IN TO DTL-AGE
+
+           PERFORM VARYING MS-INDEX FROM 1 BY 1
+           UNTIL MS-INDEX > MILESTONE-COUNT
+               MOVE MILESTONE-AGE(MS-INDEX)
+                   TO DTL-MILESTONE-AGE(MS-INDEX)
+               IF MILESTONE-OUT-OF-RANGE(MS-INDEX)
+                   MOVE "N/A" TO DTL-MILESTONE-YRS(MS-INDEX)
+               ELSE
+                   MOVE MILESTONE-YEARSUNIL(MS-INDEX)
+                       TO DTL-MILESTONE-YRS(MS-INDEX)
+               END-IF
+           END-PERFORM
 
-            DISPLAY " "
+           IF RECORD-IS-OUT-OF-RANGE
+               MOVE "OUT OF RANGE" TO DTL-RANGE-FLAG
+           ELSE
+               MOVE SPACES TO DTL-RANGE-FLAG
+           END-IF
 
-            ADD YEARSUNIL TO AGE GIVING AGEFROMNOW
-            DISPLAY "In " YEARSUNIL " years you will turn " AGEFROMNOW
-            " years old."
+           MOVE REPORT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO REPORT-LINE-NO
 
-            COMPUTE YEARSUNIL = AGE99 - AGE
-            COMPUTE AGEFROMNOW = AGE + YEARSUNIL
+           ADD 1 TO TOTAL-EMPLOYEES
+           IF RECORD-IS-OUT-OF-RANGE
+               ADD 1 TO TOTAL-OUT-OF-RANGE-EMPLOYEES
+           END-IF
+       .
 
-            DISPLAY "You are 99 in " YEARSUNIL " years"
-            DISPLAY " "
+       WRITE-REPORT-TOTALS.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE TOTAL-EMPLOYEES TO TOT-EMPLOYEES
+           MOVE TOTAL-OUT-OF-RANGE-EMPLOYEES TO TOT-OUT-OF-RANGE
+           MOVE REPORT-TOTALS-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+       .
 
-            DISPLAY "So in " YEARSUNIL " years you are " AGEFROMNOW
-            " years old."
-            STOP RUN.
        END PROGRAM Arithmetic.
