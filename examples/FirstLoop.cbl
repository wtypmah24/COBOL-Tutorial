@@ -6,22 +6,237 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIRST-LOOP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOP-CONTROL-FILE ASSIGN TO "LOOPCTL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONTROL-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "LOOPCKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+      *>  Per-iteration output plus a run-statistics summary, so a
+      *>  scheduled run leaves behind a job report instead of console
+      *>  output nobody captures.
+           SELECT LOOP-REPORT-FILE ASSIGN TO "LOOPRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+      *>  CTL-MAGIC-NUMBER is now a table so the control file can drive
+      *>  more than one watched value per run. CTL-RESUME-MODE makes
+      *>  checkpoint/restart an opt-in choice per run instead of the
+      *>  permanent default, and has to sit ahead of the OCCURS
+      *>  DEPENDING ON table since that table must be the record's
+      *>  last field.
+       FD  LOOP-CONTROL-FILE.
+       01  LOOP-CONTROL-RECORD.
+           05 CTL-TRANSACTION-COUNT PIC 9(04).
+           05 CTL-RESUME-MODE       PIC X.
+           05 CTL-MAGIC-COUNT       PIC 9(02).
+           05 CTL-MAGIC-NUMBER PIC 9(04)
+              OCCURS 1 TO 10 TIMES DEPENDING ON CTL-MAGIC-COUNT.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-COUNTER          PIC 9(04).
+
+       FD  LOOP-REPORT-FILE.
+       01  LOOP-REPORT-LINE         PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 COUNTER PIC 99.
-       01 MAGIC-NUMBER PIC 99 VALUE 5.
+       01 COUNTER PIC 9(04).
+       01 TRANSACTION-COUNT PIC 9(04) VALUE 10.
+       01 CONTROL-FILE-STATUS PIC XX.
+       01 CHECKPOINT-FILE-STATUS PIC XX.
+       01 CHECKPOINT-INTERVAL PIC 9(04) VALUE 5.
+
+      *>  Resume-from-checkpoint is an option the control record opts
+      *>  into (req005), not the permanent default for every run —
+      *>  absent a control record (or one that doesn't ask for it), a
+      *>  run always starts fresh at COUNTER = 1.
+       01 RESUME-MODE-FLAG PIC X VALUE 'N'.
+          88 RESUME-FROM-CHECKPOINT-REQUESTED VALUE 'Y'.
+
+      *>  Watched values table, replacing the single MAGIC-NUMBER field
+      *>  so one pass can flag several thresholds at once, each with
+      *>  its own hit counter.
+       01 MAGIC-NUMBER-COUNT PIC 9(02) VALUE 1.
+       01 MAGIC-NUMBERS.
+           05 MAGIC-NUMBER-ENTRY PIC 9(04)
+              OCCURS 1 TO 10 TIMES DEPENDING ON MAGIC-NUMBER-COUNT.
+       01 MAGIC-HIT-COUNTS.
+           05 MAGIC-HIT-COUNT PIC 9(04) VALUE 0
+              OCCURS 1 TO 10 TIMES DEPENDING ON MAGIC-NUMBER-COUNT.
+       01 MN-INDEX PIC 9(02).
+       01 MAGIC-HIT-THIS-ITERATION-FLAG PIC X VALUE 'N'.
+          88 MAGIC-HIT-THIS-ITERATION VALUE 'Y'.
+
+       01 TOTAL-ITERATIONS  PIC 9(04) VALUE 0.
+       01 TOTAL-MAGIC-HITS  PIC 9(04) VALUE 0.
+       01 RUN-START-TIME    PIC X(26).
+       01 RUN-END-TIME      PIC X(26).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            MOVE 1 TO COUNTER
-            PERFORM UNTIL COUNTER = 10
+            OPEN OUTPUT LOOP-REPORT-FILE
+            MOVE FUNCTION CURRENT-DATE TO RUN-START-TIME
+
+            PERFORM READ-LOOP-CONTROL
+            PERFORM RESUME-FROM-CHECKPOINT
+
+      *>  >= instead of = so a checkpoint-resumed COUNTER that already
+      *>  meets or passes a (possibly lowered) TRANSACTION-COUNT stops
+      *>  immediately, instead of running past the target all the way
+      *>  around a PIC 9(04) wraparound before the equality ever hits.
+            PERFORM UNTIL COUNTER >= TRANSACTION-COUNT
 
-               IF COUNTER = MAGIC-NUMBER
-                   DISPLAY "Magic Number!"
+               PERFORM CHECK-MAGIC-NUMBERS
+               IF MAGIC-HIT-THIS-ITERATION
+                   PERFORM WRITE-MAGIC-NUMBER-LINE
                ELSE
-                   DISPLAY COUNTER
+                   PERFORM WRITE-COUNTER-LINE
                END-IF
+               ADD 1 TO TOTAL-ITERATIONS
+
+               IF FUNCTION MOD(COUNTER, CHECKPOINT-INTERVAL) = 0
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+
                ADD 1 TO COUNTER
             END-PERFORM
+
+            MOVE FUNCTION CURRENT-DATE TO RUN-END-TIME
+            PERFORM WRITE-RUN-SUMMARY
+            PERFORM CLEAR-CHECKPOINT
+            CLOSE LOOP-REPORT-FILE
             STOP RUN.
+
+       READ-LOOP-CONTROL.
+           MOVE 1 TO MAGIC-NUMBER-COUNT
+           MOVE 5 TO MAGIC-NUMBER-ENTRY(1)
+           OPEN INPUT LOOP-CONTROL-FILE
+
+           IF CONTROL-FILE-STATUS = "00"
+               READ LOOP-CONTROL-FILE
+                   AT END MOVE "10" TO CONTROL-FILE-STATUS
+               END-READ
+
+               IF CONTROL-FILE-STATUS = "00"
+                   MOVE CTL-TRANSACTION-COUNT TO TRANSACTION-COUNT
+                   MOVE CTL-RESUME-MODE TO RESUME-MODE-FLAG
+                   MOVE CTL-MAGIC-COUNT TO MAGIC-NUMBER-COUNT
+                   PERFORM VARYING MN-INDEX FROM 1 BY 1
+                   UNTIL MN-INDEX > MAGIC-NUMBER-COUNT
+                       MOVE CTL-MAGIC-NUMBER(MN-INDEX)
+                           TO MAGIC-NUMBER-ENTRY(MN-INDEX)
+                   END-PERFORM
+               END-IF
+
+               CLOSE LOOP-CONTROL-FILE
+           END-IF
+       .
+
+      *>  Only restores COUNTER from LOOPCKPT.DAT when the control
+      *>  record opted into resume mode; otherwise every run starts
+      *>  fresh, even if a checkpoint file from a prior run is present.
+       RESUME-FROM-CHECKPOINT.
+           MOVE 1 TO COUNTER
+
+           IF RESUME-FROM-CHECKPOINT-REQUESTED
+               OPEN INPUT CHECKPOINT-FILE
+
+               IF CHECKPOINT-FILE-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END MOVE "10" TO CHECKPOINT-FILE-STATUS
+                   END-READ
+
+                   IF CHECKPOINT-FILE-STATUS = "00"
+                       COMPUTE COUNTER = CKPT-COUNTER + 1
+                       DISPLAY "Resuming from checkpoint at " COUNTER
+                   END-IF
+
+                   CLOSE CHECKPOINT-FILE
+               END-IF
+           END-IF
+       .
+
+      *>  Empties LOOPCKPT.DAT once a run completes normally, so a
+      *>  finished run never leaves behind a stale checkpoint that
+      *>  would make some later, unrelated run resume mid-way.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE
+       .
+
+      *>  Tests COUNTER against every watched value instead of the one
+      *>  hard-coded MAGIC-NUMBER, bumping that value's own hit counter
+      *>  and the job-level total.
+       CHECK-MAGIC-NUMBERS.
+           MOVE 'N' TO MAGIC-HIT-THIS-ITERATION-FLAG
+           PERFORM VARYING MN-INDEX FROM 1 BY 1
+           UNTIL MN-INDEX > MAGIC-NUMBER-COUNT
+               IF COUNTER = MAGIC-NUMBER-ENTRY(MN-INDEX)
+                   ADD 1 TO MAGIC-HIT-COUNT(MN-INDEX)
+                   ADD 1 TO TOTAL-MAGIC-HITS
+                   SET MAGIC-HIT-THIS-ITERATION TO TRUE
+               END-IF
+           END-PERFORM
+       .
+
+       WRITE-COUNTER-LINE.
+           MOVE SPACES TO LOOP-REPORT-LINE
+           STRING "COUNTER: " COUNTER
+               DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+       .
+
+       WRITE-MAGIC-NUMBER-LINE.
+           MOVE SPACES TO LOOP-REPORT-LINE
+           STRING "MAGIC NUMBER! COUNTER: " COUNTER
+               DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+       .
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE COUNTER TO CKPT-COUNTER
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+       .
+
+      *>  Trailing summary: total iterations, total/per-number magic
+      *>  hits, and the job's start/end timestamps.
+       WRITE-RUN-SUMMARY.
+           MOVE SPACES TO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+
+           MOVE SPACES TO LOOP-REPORT-LINE
+           STRING "TOTAL ITERATIONS: " TOTAL-ITERATIONS
+               DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+
+           MOVE SPACES TO LOOP-REPORT-LINE
+           STRING "TOTAL MAGIC NUMBER HITS: " TOTAL-MAGIC-HITS
+               DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+
+           PERFORM VARYING MN-INDEX FROM 1 BY 1
+           UNTIL MN-INDEX > MAGIC-NUMBER-COUNT
+               MOVE SPACES TO LOOP-REPORT-LINE
+               STRING "  MAGIC NUMBER " MAGIC-NUMBER-ENTRY(MN-INDEX)
+                   " HITS: " MAGIC-HIT-COUNT(MN-INDEX)
+                   DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+               WRITE LOOP-REPORT-LINE
+           END-PERFORM
+
+           MOVE SPACES TO LOOP-REPORT-LINE
+           STRING "RUN START: " RUN-START-TIME
+               DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+
+           MOVE SPACES TO LOOP-REPORT-LINE
+           STRING "RUN END: " RUN-END-TIME
+               DELIMITED BY SIZE INTO LOOP-REPORT-LINE
+           WRITE LOOP-REPORT-LINE
+       .
        END PROGRAM FIRST-LOOP.
