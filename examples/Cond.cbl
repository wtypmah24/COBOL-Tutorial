@@ -1,47 +1,213 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDITIONAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VOTER-CHECK-LOG ASSIGN TO "VOTERLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VOTER-LOG-STATUS.
+      *>  Real flagged-names list, replacing the hard-coded "DAVID"
+      *>  placeholder branch.
+           SELECT VIP-LIST-FILE ASSIGN TO "VIPLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VIP-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VOTER-CHECK-LOG.
+       01  VOTER-LOG-LINE      PIC X(80).
+
+       FD  VIP-LIST-FILE.
+       01  VIP-LIST-RECORD.
+           05 VIP-NAME          PIC X(10).
+
        WORKING-STORAGE SECTION.
        01 USER-NAME PIC X(10).
        01 AGE       PIC 99.
 
+      *>  ELIGIBILITY-STATUS comes from the shop-wide STATUS-FLAG
+      *>  copybook instead of an ad hoc yes/no flag, so a status of
+      *>  "NO" here means the same thing it does in Flags.cbl.
+           COPY "STATUS-FLAG.cpy"
+               REPLACING ==FLAG-NAME-OK==
+                             BY ==ELIGIBILITY-STATUS-OK==
+                         ==FLAG-NAME-NO==
+                             BY ==ELIGIBILITY-STATUS-NO==
+                         ==FLAG-NAME-MAYBE==
+                             BY ==ELIGIBILITY-STATUS-MAYBE==
+                         ==FLAG-NAME-PENDING==
+                             BY ==ELIGIBILITY-STATUS-PENDING==
+                         ==FLAG-NAME-ESCALATED==
+                             BY ==ELIGIBILITY-STATUS-ESCALATED==
+                         ==FLAG-NAME-REJECTED==
+                             BY ==ELIGIBILITY-STATUS-REJECTED==
+                         ==FLAG-NAME-CLOSED==
+                             BY ==ELIGIBILITY-STATUS-CLOSED==
+                         ==FLAG-NAME==
+                             BY ==ELIGIBILITY-STATUS==.
+
+      *>  RUN-DATE uses the shop-wide CCYYMMDD breakdown shared with
+      *>  LEAP-YEAR.cbl and Assignment-1.cbl instead of its own.
+       01 RUN-DATE.
+           COPY "DATE-FIELDS.cpy"
+               REPLACING ==DATE-GROUP-YYYY== BY ==RUN-YYYY==
+                         ==DATE-GROUP-MM==   BY ==RUN-MM==
+                         ==DATE-GROUP-DD==   BY ==RUN-DD==.
+
+       01 VOTER-LOG-STATUS     PIC XX.
+          88 NO-VOTER-LOG-FILE VALUE "35".
+
+       01 VIP-FILE-STATUS      PIC XX.
+          88 NO-VIP-FILE       VALUE "35".
+          88 NO-MORE-VIP-NAMES VALUE "10".
+       01 VIP-MATCH-FLAG       PIC X VALUE 'N'.
+          88 USER-IS-VIP       VALUE 'Y'.
+
+       01 LOG-TIMESTAMP        PIC X(26).
+       01 LOG-RECORD.
+           05 LOG-RECORD-TYPE  PIC X(14).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-USER-NAME    PIC X(10).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-AGE          PIC 99.
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-VERDICT      PIC X(20).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-RUN-DATE     PIC X(08).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 LOG-TIME         PIC X(26).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+      *>  VOTERLOG.TXT may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing log on every run.
+           OPEN EXTEND VOTER-CHECK-LOG
+           IF NO-VOTER-LOG-FILE
+               OPEN OUTPUT VOTER-CHECK-LOG
+               CLOSE VOTER-CHECK-LOG
+               OPEN EXTEND VOTER-CHECK-LOG
+           END-IF
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
            DISPLAY "WRITE YOUR NAME: "
            ACCEPT USER-NAME
 
            DISPLAY "WRITE YOUR AGE: "
            ACCEPT AGE
 
+      *>  Capture the raw ACCEPT values before the IF AGE >= 18 check
+      *>  runs, so a data-entry dispute can tell bad input from bad
+      *>  logic.
+           PERFORM LOG-RAW-INPUT
+           PERFORM CHECK-VIP-LIST
+
            IF AGE >= 18 THEN
+               SET ELIGIBILITY-STATUS-OK TO TRUE
                DISPLAY "YOU CAN VOTE!"
+               PERFORM LOG-VOTE-DECISION-YES
            ELSE
+               SET ELIGIBILITY-STATUS-NO TO TRUE
                DISPLAY "YOU ARE TOO YOUNG"
+               PERFORM LOG-VOTE-DECISION-NO
            END-IF
 
            DISPLAY " "
 
+      *>  AGE PIC 99 only ever holds 00-99, and 0 THRU 11/12 THRU
+      *>  17/18 THRU 64/65 THRU 99 already cover that whole domain, so
+      *>  a WHEN OTHER here could never be reached — left out rather
+      *>  than kept as dead code.
            EVALUATE AGE
-               WHEN 0 THRU 17
-                   DISPLAY "YOU ARE TOO YOUNG"
-               WHEN 18
-                   DISPLAY "YOUR FIRST YEAR YOU CAN VOTE"
-               WHEN OTHER
-                   DISPLAY "YOU HAVE VOTED BEFORE"
+               WHEN 0 THRU 11
+                   DISPLAY "JUNIOR DISCOUNT"
+               WHEN 12 THRU 17
+                   DISPLAY "YOUTH"
+               WHEN 18 THRU 64
+                   DISPLAY "ADULT"
+               WHEN 65 THRU 99
+                   DISPLAY "SENIOR"
            END-EVALUATE
 
            DISPLAY " "
 
+      *>  VIP status is checked first so a VIP match always displays,
+      *>  regardless of age tier — otherwise the age WHENs below cover
+      *>  all of AGE 00-99 and WHEN USER-IS-VIP could never be reached.
            EVALUATE TRUE
-               WHEN AGE >= 18
-                   DISPLAY "YOU CAN VOTE"
-               WHEN USER-NAME = "DAVID"
-                   DISPLAY "YOUR NAME IS " USER-NAME
-               WHEN OTHER
-                   DISPLAY "NONE OF THE OTHER CONDITIONS ARE TRUE"
+               WHEN USER-IS-VIP
+                   DISPLAY "YOUR NAME IS ON THE VIP LIST: " USER-NAME
+               WHEN AGE <= 11
+                   DISPLAY "JUNIOR DISCOUNT"
+               WHEN AGE >= 12 AND AGE <= 17
+                   DISPLAY "YOUTH"
+               WHEN AGE >= 18 AND AGE <= 64
+                   DISPLAY "ADULT"
+               WHEN AGE >= 65
+                   DISPLAY "SENIOR"
            END-EVALUATE
 
+           CLOSE VOTER-CHECK-LOG
            STOP RUN.
+
+      *>  Distinct "input-received" record type, logged before the
+      *>  pass/fail verdict exists, so the raw ACCEPT values are on
+      *>  record even if the later logic is ever in question.
+       LOG-RAW-INPUT.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE "INPUT-RECEIVED" TO LOG-RECORD-TYPE
+           MOVE USER-NAME TO LOG-USER-NAME
+           MOVE AGE TO LOG-AGE
+           MOVE SPACES TO LOG-VERDICT
+           MOVE RUN-DATE TO LOG-RUN-DATE
+           MOVE LOG-TIMESTAMP TO LOG-TIME
+           MOVE LOG-RECORD TO VOTER-LOG-LINE
+           WRITE VOTER-LOG-LINE
+       .
+
+      *>  Looks USER-NAME up in the real VIP/priority-name file instead
+      *>  of a hard-coded developer's name.
+       CHECK-VIP-LIST.
+           MOVE 'N' TO VIP-MATCH-FLAG
+           OPEN INPUT VIP-LIST-FILE
+           IF NOT NO-VIP-FILE
+               PERFORM UNTIL NO-MORE-VIP-NAMES OR USER-IS-VIP
+                   READ VIP-LIST-FILE
+                       AT END SET NO-MORE-VIP-NAMES TO TRUE
+                   END-READ
+                   IF NOT NO-MORE-VIP-NAMES AND VIP-NAME = USER-NAME
+                       SET USER-IS-VIP TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF
+           CLOSE VIP-LIST-FILE
+       .
+
+       LOG-VOTE-DECISION-YES.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE "VOTE-DECISION " TO LOG-RECORD-TYPE
+           MOVE USER-NAME TO LOG-USER-NAME
+           MOVE AGE TO LOG-AGE
+           MOVE "YOU CAN VOTE!" TO LOG-VERDICT
+           MOVE RUN-DATE TO LOG-RUN-DATE
+           MOVE LOG-TIMESTAMP TO LOG-TIME
+           MOVE LOG-RECORD TO VOTER-LOG-LINE
+           WRITE VOTER-LOG-LINE
+       .
+
+       LOG-VOTE-DECISION-NO.
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE "VOTE-DECISION " TO LOG-RECORD-TYPE
+           MOVE USER-NAME TO LOG-USER-NAME
+           MOVE AGE TO LOG-AGE
+           MOVE "YOU ARE TOO YOUNG" TO LOG-VERDICT
+           MOVE RUN-DATE TO LOG-RUN-DATE
+           MOVE LOG-TIMESTAMP TO LOG-TIME
+           MOVE LOG-RECORD TO VOTER-LOG-LINE
+           WRITE VOTER-LOG-LINE
+       .
+
        END PROGRAM CONDITIONAL.
