@@ -1,35 +1,181 @@
        IDENTIFICATION DIVISION.      *> Program identification section
        PROGRAM-ID. COBOLTUT.         *> Name of the program
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>  Formatted pay slip, one page per employee, suitable for
+      *>  printing and handing to staff instead of raw DISPLAY lines.
+           SELECT PAY-SLIP-FILE ASSIGN TO "PAYSLIP.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.                *> Section where data is defined
-       WORKING-STORAGE SECTION.      *> Variables stored in memory
+       FILE SECTION.
+       FD  PAY-SLIP-FILE.
+       01  PAY-SLIP-LINE       PIC X(80).
 
-       01 SampleData    PIC X(10) VALUE 'Stuff'.
-       *> Alphanumeric string (X) with length 10
-       *> VALUE defines the initial content
+       WORKING-STORAGE SECTION.      *> Variables stored in memory
 
-       01 JustLetters   PIC AAA VALUE 'ABC'.
-       *> Alphabetic characters only (A = letters)
+       COPY "EMPLOYEE-RECORD.cpy".
+       *> EMPLOYEE-RECORD holds the employee's name, initials, number,
+       *> adjustment amount and pay amount in one shared layout instead
+       *> of each program redeclaring the same picture clauses.
+       *> EMP-PAY-AMOUNT is COMP-3 so batch totals across thousands of
+       *> employees pack tightly and add up without zoned-decimal drift.
 
-       01 JustNumbers   PIC 9(4) VALUE 1234.
-       *> Numeric value with 4 digits
+       01 RAW-PAY-AMOUNT   PIC 9(4)V999.
+       01 PAY-TOTAL        PIC 9(8)V99 COMP-3 VALUE 0.
 
-       01 SignedInt     PIC S9(4) VALUE -1234.
-       *> Signed numeric value (S allows + or -)
+      *>  Sane-bounds check on the fields that feed the pay slip, so a
+      *>  corrupted upstream value doesn't get silently printed as if
+      *>  it were fine.
+       01 RECORD-VALID-FLAG       PIC X VALUE 'Y'.
+          88 RECORD-IS-VALID      VALUE 'Y'.
+       01 VALIDATION-ERROR-MESSAGE PIC X(40) VALUE SPACES.
+       01 LOW-SANE-ADJUSTMENT     PIC S9(4) VALUE -999.
+       01 HIGH-SANE-ADJUSTMENT    PIC S9(4) VALUE 999.
 
-       01 PayCheck      PIC 9(4)V99 VALUE 1234.56.
-       *> Fixed-point number:
-       *> 4 digits before decimal, 2 after
-       *> V means "implied decimal point" (not stored physically)
+      *>  Pay-slip layout, one group per printed line, each MOVEd onto
+      *>  PAY-SLIP-LINE before WRITE, same as Arithmetic.cbl's
+      *>  REPORT-HEADER-n/REPORT-DETAIL-LINE groups.
+       01 SLIP-HEADER-LINE.
+           05 FILLER            PIC X(27) VALUE
+               "===  EMPLOYEE PAY SLIP  ===".
+       01 SLIP-BLANK-LINE       PIC X(80) VALUE SPACES.
+       01 SLIP-NAME-LINE.
+           05 FILLER            PIC X(18) VALUE "Employee Name:".
+           05 SLIP-NAME         PIC X(10).
+           05 FILLER            PIC X(04) VALUE SPACES.
+           05 FILLER            PIC X(18) VALUE "Initials:".
+           05 SLIP-INITIALS     PIC AAA.
+       01 SLIP-NUMBER-LINE.
+           05 FILLER            PIC X(18) VALUE "Employee Number:".
+           05 SLIP-NUMBER       PIC Z,ZZ9.
+       01 SLIP-ADJUSTMENT-LINE.
+           05 FILLER            PIC X(18) VALUE "Pay Adjustment:".
+           05 SLIP-ADJUSTMENT   PIC -,ZZ9.
+       01 SLIP-PAY-LINE.
+           05 FILLER            PIC X(18) VALUE "Pay Check Amount:".
+           05 SLIP-PAY-AMOUNT   PIC $$,$$9.99.
+       01 SLIP-TOTAL-LINE.
+           05 FILLER            PIC X(18) VALUE "Run Pay Total:".
+           05 SLIP-TOTAL        PIC $$$,$$9.99.
+       01 SLIP-ERROR-LINE.
+           05 FILLER            PIC X(18) VALUE "*** REJECTED: ".
+           05 SLIP-ERROR-TEXT   PIC X(40).
+      *>  Form-feed so each employee's slip starts on its own page when
+      *>  printed.
+       01 SLIP-PAGE-BREAK       PIC X(01) VALUE X"0C".
 
        PROCEDURE DIVISION.           *> Program logic starts here
 
-           DISPLAY 'Sample Data: ' SampleData.
-           *> Print text and variable value
+           MOVE 'Stuff'   TO EMP-NAME
+           MOVE 'ABC'     TO EMP-INITIALS
+           MOVE 1234      TO EMP-NUMBER
+           MOVE -1234     TO EMP-ADJUSTMENT
+           MOVE 1234.563  TO RAW-PAY-AMOUNT
+
+      *>   Standard payroll half-up rounding before the amount is used
+      *>   anywhere else, so the printed total ties to the penny.
+           COMPUTE EMP-PAY-AMOUNT ROUNDED MODE IS NEAREST-AWAY-FROM-ZERO
+               = RAW-PAY-AMOUNT
+
+           OPEN OUTPUT PAY-SLIP-FILE
+
+           PERFORM VALIDATE-EMPLOYEE-RECORD
+           IF RECORD-IS-VALID
+               ADD EMP-PAY-AMOUNT TO PAY-TOTAL
+               PERFORM PRINT-PAY-SLIP
+           ELSE
+               PERFORM PRINT-REJECTED-SLIP
+           END-IF
 
-           DISPLAY 'Just Letters: ' JustLetters.
-           DISPLAY 'Just Numbers: ' JustNumbers.
-           DISPLAY 'Signed Integer: ' SignedInt.
-           DISPLAY 'Pay Check Amount: ' PayCheck.
+           CLOSE PAY-SLIP-FILE
 
            STOP RUN.                *> End of program
+
+      *>  Checks JustNumbers/SignedInt/PayCheck (now EMP-NUMBER/
+      *>  EMP-ADJUSTMENT/EMP-PAY-AMOUNT) are within sane bounds before
+      *>  DISPLAY 'Pay Check Amount' ever runs.
+       VALIDATE-EMPLOYEE-RECORD.
+           MOVE 'Y' TO RECORD-VALID-FLAG
+           MOVE SPACES TO VALIDATION-ERROR-MESSAGE
+
+           IF EMP-NUMBER = 0
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE "EMPLOYEE NUMBER MUST BE NON-ZERO"
+                   TO VALIDATION-ERROR-MESSAGE
+           END-IF
+
+           IF EMP-ADJUSTMENT < LOW-SANE-ADJUSTMENT
+               OR EMP-ADJUSTMENT > HIGH-SANE-ADJUSTMENT
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE "ADJUSTMENT OUT OF SANE RANGE"
+                   TO VALIDATION-ERROR-MESSAGE
+           END-IF
+
+           IF EMP-PAY-AMOUNT <= 0
+               MOVE 'N' TO RECORD-VALID-FLAG
+               MOVE "PAY AMOUNT MUST BE GREATER THAN ZERO"
+                   TO VALIDATION-ERROR-MESSAGE
+           END-IF
+       .
+
+      *>  Aligned, currency-formatted pay slip with a trailing page
+      *>  break, replacing the five plain DISPLAY statements.
+       PRINT-PAY-SLIP.
+           MOVE SLIP-HEADER-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE SLIP-BLANK-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE EMP-NAME TO SLIP-NAME
+           MOVE EMP-INITIALS TO SLIP-INITIALS
+           MOVE SLIP-NAME-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE EMP-NUMBER TO SLIP-NUMBER
+           MOVE SLIP-NUMBER-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE EMP-ADJUSTMENT TO SLIP-ADJUSTMENT
+           MOVE SLIP-ADJUSTMENT-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE EMP-PAY-AMOUNT TO SLIP-PAY-AMOUNT
+           MOVE SLIP-PAY-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE PAY-TOTAL TO SLIP-TOTAL
+           MOVE SLIP-TOTAL-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE SLIP-PAGE-BREAK TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+       .
+
+      *>  A rejected record still gets a slip page, so the run of
+      *>  slips stays one-per-employee, but it shows the rejection
+      *>  reason instead of a possibly-corrupted pay amount.
+       PRINT-REJECTED-SLIP.
+           MOVE SLIP-HEADER-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE SLIP-BLANK-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE EMP-NAME TO SLIP-NAME
+           MOVE EMP-INITIALS TO SLIP-INITIALS
+           MOVE SLIP-NAME-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE VALIDATION-ERROR-MESSAGE TO SLIP-ERROR-TEXT
+           MOVE SLIP-ERROR-LINE TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+
+           MOVE SLIP-PAGE-BREAK TO PAY-SLIP-LINE
+           WRITE PAY-SLIP-LINE
+       .
+
+       END PROGRAM COBOLTUT.
