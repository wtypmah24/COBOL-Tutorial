@@ -1,38 +1,280 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Assignment-1.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLOYEE-MASTER ASSIGN TO "EMPMAST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS MASTER-EMP-ID
+               FILE STATUS IS MASTER-FILE-STATUS.
+           SELECT ONBOARD-AUDIT-LOG ASSIGN TO "ONBOARD.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ONBOARD-AUDIT-LOG-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  EMPLOYEE-MASTER.
+       01  EMPLOYEE-MASTER-RECORD.
+           05 MASTER-EMP-ID        PIC X(06).
+           05 MASTER-NAME          PIC X(10).
+           05 MASTER-AGE           PIC 9(03).
+           05 MASTER-FAVORITE-FOOD PIC X(10).
+           05 MASTER-PROFESSION    PIC X(10).
+           05 MASTER-RETIRE-AGE    PIC 9(03).
+           05 MASTER-DREAM-JOB     PIC X(10).
+
+       FD  ONBOARD-AUDIT-LOG.
+       01  AUDIT-LINE              PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01 EMP-ID               PIC X(06).
        01 PERSONAL-INFO.
            05 NAME             PIC X(10).
            05 AGE              PIC 9(03).
            05 FAVORITE-FOOD    PIC X(10).
+
+      *>  DATE-OF-BIRTH uses the shop-wide CCYYMMDD breakdown so the
+      *>  YYYY/MM/DD fields match every other program that COPYs
+      *>  DATE-FIELDS.cpy instead of rolling its own.
+       01 DATE-OF-BIRTH.
+           COPY "DATE-FIELDS.cpy"
+               REPLACING ==DATE-GROUP-YYYY== BY ==DOB-YYYY==
+                         ==DATE-GROUP-MM==   BY ==DOB-MM==
+                         ==DATE-GROUP-DD==   BY ==DOB-DD==.
        01 WORK-INFO.
            05 PROFESSION       PIC X(10).
            05 RETIRE-AGE       PIC 9(03).
            05 DREAM-JOB        PIC X(10).
+       01 MASTER-FILE-STATUS   PIC XX.
+       01 ONBOARD-AUDIT-LOG-STATUS PIC XX.
+          88 NO-ONBOARD-AUDIT-LOG-FILE VALUE "35".
+       01 RETIRE-AGE-VALID-FLAG PIC X VALUE 'N'.
+          88 RETIRE-AGE-VALID   VALUE 'Y'.
+       01 DOB-VALID-FLAG PIC X VALUE 'N'.
+          88 DOB-VALID          VALUE 'Y'.
+       01 DAYS-IN-DOB-MONTH     PIC 9(02).
+
+      *>  Run date, split out the same way LEAP-YEAR keeps YYYY, so
+      *>  CHECK-LEAP-AS-OF can test either the birth year or the run
+      *>  year for a Feb-29 birthday without needing two paragraphs.
+       01 TODAYS-DATE.
+           COPY "DATE-FIELDS.cpy"
+               REPLACING ==DATE-GROUP-YYYY== BY ==CUR-YYYY==
+                         ==DATE-GROUP-MM==   BY ==CUR-MM==
+                         ==DATE-GROUP-DD==   BY ==CUR-DD==.
+       01 LEAP-CHECK-YEAR      PIC 9(4).
+       01 LEAP-CHECK-STATUS PIC X VALUE 'N'.
+          88 LEAP-CHECK-IS-LEAP-YEAR     VALUE 'Y'.
+          88 LEAP-CHECK-IS-NOT-LEAP-YEAR VALUE 'N'.
+       01 BIRTHDAY-OCCURRED-FLAG PIC X VALUE 'N'.
+          88 BIRTHDAY-HAS-OCCURRED VALUE 'Y'.
+
+      *>  Onboarding audit trail: a run header naming who ran the
+      *>  interview and when, then one line per field captured, so HR
+      *>  can reconstruct exactly how a master record was built.
+       01 OPERATOR-ID              PIC X(10).
+       01 AUDIT-TIMESTAMP          PIC X(26).
+       01 AUDIT-HEADER-RECORD.
+           05 FILLER               PIC X(08) VALUE "RUN BY: ".
+           05 AUDIT-HDR-OPERATOR   PIC X(10).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUDIT-HDR-TIMESTAMP  PIC X(26).
+       01 AUDIT-DETAIL-RECORD.
+           05 AUDIT-PARAGRAPH      PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUDIT-FIELD-NAME     PIC X(15).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 AUDIT-FIELD-VALUE    PIC X(20).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      *>  ONBOARD.LOG may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing log on every run.
+            OPEN EXTEND ONBOARD-AUDIT-LOG
+            IF NO-ONBOARD-AUDIT-LOG-FILE
+                OPEN OUTPUT ONBOARD-AUDIT-LOG
+                CLOSE ONBOARD-AUDIT-LOG
+                OPEN EXTEND ONBOARD-AUDIT-LOG
+            END-IF
+            DISPLAY "Operator id?"
+            ACCEPT OPERATOR-ID
+            PERFORM LOG-RUN-HEADER
+
+            DISPLAY "What is the employee id?"
+            ACCEPT EMP-ID
             PERFORM GET-PERSONAL-INFO.
             PERFORM GET-WORK-INFO.
             PERFORM PRINT-ALL-INFO.
-            STOP RUN.
+            PERFORM SAVE-EMPLOYEE-MASTER.
+            CLOSE ONBOARD-AUDIT-LOG
+      *>  GOBACK instead of STOP RUN so the nightly control program
+      *>  can CALL this as one step of its batch chain and keep going.
+            GOBACK.
+
+       LOG-RUN-HEADER.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE OPERATOR-ID TO AUDIT-HDR-OPERATOR
+           MOVE AUDIT-TIMESTAMP TO AUDIT-HDR-TIMESTAMP
+           MOVE AUDIT-HEADER-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE
+       .
+
+      *>  One line per field captured in GET-PERSONAL-INFO/GET-WORK-INFO,
+      *>  naming the paragraph and the value entered, set by the
+      *>  caller into AUDIT-PARAGRAPH/AUDIT-FIELD-NAME/AUDIT-FIELD-
+      *>  VALUE first.
+       LOG-AUDIT-LINE.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE AUDIT-DETAIL-RECORD TO AUDIT-LINE
+           WRITE AUDIT-LINE
+       .
 
        GET-PERSONAL-INFO.
            DISPLAY "What's your name?"
            ACCEPT NAME
-           DISPLAY "How old are you?"
-           ACCEPT AGE
+           MOVE "GET-PERSONAL-INFO" TO AUDIT-PARAGRAPH
+           MOVE "NAME" TO AUDIT-FIELD-NAME
+           MOVE NAME TO AUDIT-FIELD-VALUE
+           PERFORM LOG-AUDIT-LINE
+
+           MOVE 'N' TO DOB-VALID-FLAG
+           PERFORM UNTIL DOB-VALID
+               DISPLAY "What is your date of birth? (YYYYMMDD)"
+               ACCEPT DATE-OF-BIRTH
+               IF DOB-YYYY > 0 AND DOB-MM >= 1 AND DOB-MM <= 12
+               AND DOB-DD >= 1 AND DOB-DD <= 31
+                   PERFORM GET-DAYS-IN-DOB-MONTH
+                   IF DOB-DD <= DAYS-IN-DOB-MONTH
+                       SET DOB-VALID TO TRUE
+                   END-IF
+               END-IF
+               IF NOT DOB-VALID
+                   DISPLAY "Date of birth must be a valid YYYYMMDD."
+               END-IF
+           END-PERFORM
+           MOVE "GET-PERSONAL-INFO" TO AUDIT-PARAGRAPH
+           MOVE "DATE-OF-BIRTH" TO AUDIT-FIELD-NAME
+           MOVE DATE-OF-BIRTH TO AUDIT-FIELD-VALUE
+           PERFORM LOG-AUDIT-LINE
+
+           PERFORM CALCULATE-AGE-FROM-DOB
+
            DISPLAY "Favorite food?"
            ACCEPT FAVORITE-FOOD
+           MOVE "GET-PERSONAL-INFO" TO AUDIT-PARAGRAPH
+           MOVE "FAVORITE-FOOD" TO AUDIT-FIELD-NAME
+           MOVE FAVORITE-FOOD TO AUDIT-FIELD-VALUE
+           PERFORM LOG-AUDIT-LINE
+       .
+
+      *>  AGE is derived from DATE-OF-BIRTH as of today rather than
+      *>  typed in, so the figure on file never goes stale. A Feb-29
+      *>  birthday needs the same leap-year test LEAP-YEAR uses to
+      *>  know whether this year's birthday has actually occurred yet.
+       CALCULATE-AGE-FROM-DOB.
+           ACCEPT TODAYS-DATE FROM DATE YYYYMMDD
+
+           MOVE 'N' TO BIRTHDAY-OCCURRED-FLAG
+           IF DOB-MM = 02 AND DOB-DD = 29
+      *>       Entry validation already guarantees DOB-YYYY is a leap
+      *>       year whenever DOB-MM/DOB-DD is 02/29, so the only open
+      *>       question here is whether THIS year has a Feb 29 for the
+      *>       birthday to land on.
+               MOVE CUR-YYYY TO LEAP-CHECK-YEAR
+               PERFORM CHECK-LEAP-AS-OF
+               IF LEAP-CHECK-IS-NOT-LEAP-YEAR
+                   IF CUR-MM > 02 OR (CUR-MM = 02 AND CUR-DD >= 28)
+                       SET BIRTHDAY-HAS-OCCURRED TO TRUE
+                   END-IF
+               ELSE
+                   IF CUR-MM > 02 OR (CUR-MM = 02 AND CUR-DD >= 29)
+                       SET BIRTHDAY-HAS-OCCURRED TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               IF CUR-MM > DOB-MM
+               OR (CUR-MM = DOB-MM AND CUR-DD >= DOB-DD)
+                   SET BIRTHDAY-HAS-OCCURRED TO TRUE
+               END-IF
+           END-IF
+
+           IF BIRTHDAY-HAS-OCCURRED
+               COMPUTE AGE = CUR-YYYY - DOB-YYYY
+           ELSE
+               COMPUTE AGE = CUR-YYYY - DOB-YYYY - 1
+           END-IF
+       .
+
+      *>  Delegates to the same CHECK-LEAP-YEAR subprogram LEAP-YEAR.cbl
+      *>  calls, parameterized on LEAP-CHECK-YEAR so it can be run
+      *>  against either the birth year or the current year, instead of
+      *>  rederiving the 4/100/400 rule locally.
+       CHECK-LEAP-AS-OF.
+           CALL "CHECK-LEAP-YEAR"
+               USING LEAP-CHECK-YEAR LEAP-CHECK-STATUS
+       .
+
+      *>  Rejects a day that can't exist in DOB-MM (e.g. Feb 30, Apr
+      *>  31) instead of only range-checking DOB-DD against 1-31.
+      *>  Reuses CHECK-LEAP-AS-OF for February instead of rederiving
+      *>  the leap rule here.
+       GET-DAYS-IN-DOB-MONTH.
+           EVALUATE DOB-MM
+               WHEN 1
+               WHEN 3
+               WHEN 5
+               WHEN 7
+               WHEN 8
+               WHEN 10
+               WHEN 12
+                   MOVE 31 TO DAYS-IN-DOB-MONTH
+               WHEN 4
+               WHEN 6
+               WHEN 9
+               WHEN 11
+                   MOVE 30 TO DAYS-IN-DOB-MONTH
+               WHEN 2
+                   MOVE DOB-YYYY TO LEAP-CHECK-YEAR
+                   PERFORM CHECK-LEAP-AS-OF
+                   IF LEAP-CHECK-IS-LEAP-YEAR
+                       MOVE 29 TO DAYS-IN-DOB-MONTH
+                   ELSE
+                       MOVE 28 TO DAYS-IN-DOB-MONTH
+                   END-IF
+           END-EVALUATE
        .
+
        GET-WORK-INFO.
            DISPLAY "What do you work with?"
            ACCEPT PROFESSION
-           DISPLAY "At what age do you want to retire?"
-           ACCEPT RETIRE-AGE
+           MOVE "GET-WORK-INFO" TO AUDIT-PARAGRAPH
+           MOVE "PROFESSION" TO AUDIT-FIELD-NAME
+           MOVE PROFESSION TO AUDIT-FIELD-VALUE
+           PERFORM LOG-AUDIT-LINE
+
+           MOVE 'N' TO RETIRE-AGE-VALID-FLAG
+           PERFORM UNTIL RETIRE-AGE-VALID
+               DISPLAY "At what age do you want to retire? (55-75)"
+               ACCEPT RETIRE-AGE
+               IF RETIRE-AGE >= 55 AND RETIRE-AGE <= 75
+                   SET RETIRE-AGE-VALID TO TRUE
+               ELSE
+                   DISPLAY "Retirement age must be between 55 and 75."
+               END-IF
+           END-PERFORM
+           MOVE "GET-WORK-INFO" TO AUDIT-PARAGRAPH
+           MOVE "RETIRE-AGE" TO AUDIT-FIELD-NAME
+           MOVE RETIRE-AGE TO AUDIT-FIELD-VALUE
+           PERFORM LOG-AUDIT-LINE
+
            DISPLAY "What is your dream job?"
            ACCEPT DREAM-JOB
+           MOVE "GET-WORK-INFO" TO AUDIT-PARAGRAPH
+           MOVE "DREAM-JOB" TO AUDIT-FIELD-NAME
+           MOVE DREAM-JOB TO AUDIT-FIELD-VALUE
+           PERFORM LOG-AUDIT-LINE
        .
        PRINT-ALL-INFO.
            DISPLAY "*********************"
@@ -45,4 +287,30 @@
            DISPLAY "Dream job: " DREAM-JOB
        .
 
+      *>  Write the completed interview as a durable record keyed on
+      *>  employee id instead of letting it disappear with the job.
+       SAVE-EMPLOYEE-MASTER.
+           MOVE EMP-ID TO MASTER-EMP-ID
+           MOVE NAME TO MASTER-NAME
+           MOVE AGE TO MASTER-AGE
+           MOVE FAVORITE-FOOD TO MASTER-FAVORITE-FOOD
+           MOVE PROFESSION TO MASTER-PROFESSION
+           MOVE RETIRE-AGE TO MASTER-RETIRE-AGE
+           MOVE DREAM-JOB TO MASTER-DREAM-JOB
+
+           OPEN I-O EMPLOYEE-MASTER
+           IF MASTER-FILE-STATUS = "35"
+               OPEN OUTPUT EMPLOYEE-MASTER
+               CLOSE EMPLOYEE-MASTER
+               OPEN I-O EMPLOYEE-MASTER
+           END-IF
+
+           WRITE EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                   REWRITE EMPLOYEE-MASTER-RECORD
+           END-WRITE
+
+           CLOSE EMPLOYEE-MASTER
+       .
+
        END PROGRAM Assignment-1.
