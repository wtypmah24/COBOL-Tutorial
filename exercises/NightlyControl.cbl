@@ -0,0 +1,152 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-CONTROL.
+      *>  Top-level batch-window job that CALLs Arithmetic (age
+      *>  projections), Assignment-1 (onboarding updates), Assignment-2
+      *>  (inventory sorting) and LEAP-YEAR (calendar checks) in
+      *>  sequence instead of ops kicking off each one by hand, logging
+      *>  start/end time and return code per step so one run leaves a
+      *>  full record of the night behind.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIGHTLY-CONTROL-LOG ASSIGN TO "NIGHTCTL.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  Shared job-level exception file appended to by every program
+      *>  in the nightly control chain (req 049).
+           SELECT EXCEPTION-SUMMARY-FILE ASSIGN TO "EXCSUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-SUMMARY-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIGHTLY-CONTROL-LOG.
+       01  NIGHTLY-CONTROL-LOG-LINE PIC X(80).
+
+       FD  EXCEPTION-SUMMARY-FILE.
+       01  EXCEPTION-SUMMARY-LINE   PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *>  Shop-wide "source program, paragraph, description" layout
+      *>  shared with Assignment-2 and HAMMING-DISTANCE.
+           COPY "EXCEPTION-SUMMARY.cpy".
+
+       01 EXCEPTION-SUMMARY-FILE-STATUS PIC XX.
+          88 NO-EXCEPTION-SUMMARY-FILE VALUE "35".
+
+       01 STEP-LOG-RECORD.
+           05 STEP-NAME          PIC X(15).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 STEP-START-TIME    PIC X(26).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 STEP-END-TIME      PIC X(26).
+           05 FILLER             PIC X(01) VALUE SPACE.
+           05 STEP-RETURN-CODE   PIC -(4)9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           OPEN OUTPUT NIGHTLY-CONTROL-LOG
+
+           PERFORM RUN-ARITHMETIC-STEP
+           PERFORM RUN-ASSIGNMENT-1-STEP
+           PERFORM RUN-ASSIGNMENT-2-STEP
+           PERFORM RUN-LEAP-YEAR-STEP
+
+           CLOSE NIGHTLY-CONTROL-LOG
+           STOP RUN.
+
+      *>  Age projections / retirement report off the payroll extract.
+       RUN-ARITHMETIC-STEP.
+           MOVE "ARITHMETIC" TO STEP-NAME
+           MOVE FUNCTION CURRENT-DATE TO STEP-START-TIME
+           CALL "Arithmetic"
+           MOVE FUNCTION CURRENT-DATE TO STEP-END-TIME
+           MOVE RETURN-CODE TO STEP-RETURN-CODE
+           PERFORM WRITE-STEP-LOG-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE "NIGHTLY-CONTROL" TO EXC-SOURCE-PROGRAM
+               MOVE "RUN-ARITHMETIC-STEP" TO EXC-SOURCE-PARAGRAPH
+               STRING "ARITHMETIC STEP FAILED, RETURN CODE="
+                   STEP-RETURN-CODE DELIMITED BY SIZE INTO
+                   EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+           END-IF
+       .
+
+      *>  Onboarding updates against the employee master file.
+       RUN-ASSIGNMENT-1-STEP.
+           MOVE "ASSIGNMENT-1" TO STEP-NAME
+           MOVE FUNCTION CURRENT-DATE TO STEP-START-TIME
+           CALL "Assignment-1"
+           MOVE FUNCTION CURRENT-DATE TO STEP-END-TIME
+           MOVE RETURN-CODE TO STEP-RETURN-CODE
+           PERFORM WRITE-STEP-LOG-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE "NIGHTLY-CONTROL" TO EXC-SOURCE-PROGRAM
+               MOVE "RUN-ASSIGNMENT-1-STEP" TO EXC-SOURCE-PARAGRAPH
+               STRING "ASSIGNMENT-1 STEP FAILED, RETURN CODE="
+                   STEP-RETURN-CODE DELIMITED BY SIZE INTO
+                   EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+           END-IF
+       .
+
+      *>  Inventory sorting and price-change reporting.
+       RUN-ASSIGNMENT-2-STEP.
+           MOVE "ASSIGNMENT-2" TO STEP-NAME
+           MOVE FUNCTION CURRENT-DATE TO STEP-START-TIME
+           CALL "Assignment-2"
+           MOVE FUNCTION CURRENT-DATE TO STEP-END-TIME
+           MOVE RETURN-CODE TO STEP-RETURN-CODE
+           PERFORM WRITE-STEP-LOG-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE "NIGHTLY-CONTROL" TO EXC-SOURCE-PROGRAM
+               MOVE "RUN-ASSIGNMENT-2-STEP" TO EXC-SOURCE-PARAGRAPH
+               STRING "ASSIGNMENT-2 STEP FAILED, RETURN CODE="
+                   STEP-RETURN-CODE DELIMITED BY SIZE INTO
+                   EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+           END-IF
+       .
+
+      *>  Calendar/leap-year checks for the day-count tables.
+       RUN-LEAP-YEAR-STEP.
+           MOVE "LEAP-YEAR" TO STEP-NAME
+           MOVE FUNCTION CURRENT-DATE TO STEP-START-TIME
+           CALL "LEAP-YEAR"
+           MOVE FUNCTION CURRENT-DATE TO STEP-END-TIME
+           MOVE RETURN-CODE TO STEP-RETURN-CODE
+           PERFORM WRITE-STEP-LOG-LINE
+           IF RETURN-CODE NOT = 0
+               MOVE "NIGHTLY-CONTROL" TO EXC-SOURCE-PROGRAM
+               MOVE "RUN-LEAP-YEAR-STEP" TO EXC-SOURCE-PARAGRAPH
+               STRING "LEAP-YEAR STEP FAILED, RETURN CODE="
+                   STEP-RETURN-CODE DELIMITED BY SIZE INTO
+                   EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+           END-IF
+       .
+
+       WRITE-STEP-LOG-LINE.
+           MOVE STEP-LOG-RECORD TO NIGHTLY-CONTROL-LOG-LINE
+           WRITE NIGHTLY-CONTROL-LOG-LINE
+       .
+
+      *>  Appends "source program, paragraph, description" to the
+      *>  shared job-level EXCEPTION-SUMMARY file (req 049).
+       WRITE-EXCEPTION-SUMMARY-LINE.
+      *>  EXCSUMM.DAT may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing summary on every call.
+           OPEN EXTEND EXCEPTION-SUMMARY-FILE
+           IF NO-EXCEPTION-SUMMARY-FILE
+               OPEN OUTPUT EXCEPTION-SUMMARY-FILE
+               CLOSE EXCEPTION-SUMMARY-FILE
+               OPEN EXTEND EXCEPTION-SUMMARY-FILE
+           END-IF
+           MOVE EXCEPTION-SUMMARY-RECORD TO EXCEPTION-SUMMARY-LINE
+           WRITE EXCEPTION-SUMMARY-LINE
+           CLOSE EXCEPTION-SUMMARY-FILE
+       .
+
+       END PROGRAM NIGHTLY-CONTROL.
