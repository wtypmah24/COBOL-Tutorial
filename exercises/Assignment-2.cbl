@@ -1,76 +1,339 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Assignment-2.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRODUCE-INVENTORY ASSIGN TO "PRODINV.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INVENTORY-FILE-STATUS.
+           SELECT PRICE-LIST-REPORT ASSIGN TO "PRICELST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SKU-REJECT-FILE ASSIGN TO "SKUREJ.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PRIOR-PRICE-FILE ASSIGN TO "PRIORPRC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PRIOR-FILE-STATUS.
+           SELECT PRICE-CHANGE-REPORT ASSIGN TO "PRICECHG.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *>  Shared job-level exception file appended to by every program
+      *>  in the nightly control chain (req 049).
+           SELECT EXCEPTION-SUMMARY-FILE ASSIGN TO "EXCSUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PRODUCE-INVENTORY.
+       01  INVENTORY-RECORD.
+           05 INV-NAME          PIC X(10).
+           05 INV-PRICE         PIC X(08).
+
+       FD  PRICE-LIST-REPORT.
+       01  PRICE-LIST-LINE      PIC X(80).
+
+       FD  SKU-REJECT-FILE.
+       01  SKU-REJECT-LINE      PIC X(80).
+
+      *>  Snapshot of the sorted table written at the end of every run
+      *>  and read back in at the start of the next one, so a price
+      *>  change report always has "yesterday's" prices to diff against.
+       FD  PRIOR-PRICE-FILE.
+       01  PRIOR-PRICE-RECORD.
+           05 PRIOR-NAME         PIC X(10).
+           05 PRIOR-PRICE        PIC X(08).
+
+       FD  PRICE-CHANGE-REPORT.
+       01  PRICE-CHANGE-LINE     PIC X(80).
+
+       FD  EXCEPTION-SUMMARY-FILE.
+       01  EXCEPTION-SUMMARY-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+      *>  Shop-wide "source program, paragraph, description" layout
+      *>  shared with the nightly control program and HAMMING-DISTANCE.
+           COPY "EXCEPTION-SUMMARY.cpy".
+       01 SKU-COUNT             PIC 9(04) VALUE 0.
        01 FRUITS.
-           05 FRUIT-DATA OCCURS 5 TIMES.
-               10 FRUIT-NAME   PIC X(10).
-               10 FRUIT-PRICE  PIC 9(03).
-       01 TEMP-FRUIT-NAME      PIC X(10).
-       01 TEMP-FRUIT-PRICE     PIC X(03).
-       01 COUNTER              PIC 9(01).
-
-      *> NB: Programm allows duplicates.
+           05 FRUIT-ENTRY OCCURS 1 TO 2000 TIMES DEPENDING ON SKU-COUNT.
+               10 FRUIT-NAME    PIC X(10).
+               10 FRUIT-PRICE   PIC 9(05)V99.
+
+       01 TEMP-FRUIT-NAME       PIC X(10).
+       01 TEMP-FRUIT-PRICE      PIC X(08).
+       01 COUNTER               PIC 9(04).
+       01 SCAN-INDEX             PIC 9(04).
+
+       01 INVENTORY-FILE-STATUS PIC XX.
+          88 NO-INVENTORY-FILE  VALUE "35".
+          88 NO-MORE-INVENTORY  VALUE "10".
+       01 EXCEPTION-SUMMARY-FILE-STATUS PIC XX.
+          88 NO-EXCEPTION-SUMMARY-FILE VALUE "35".
+       01 PRIOR-FILE-STATUS     PIC XX.
+          88 NO-PRIOR-PRICE-FILE VALUE "35".
+          88 NO-MORE-PRIOR-PRICES VALUE "10".
+
+       01 DUPLICATE-FLAG PIC X VALUE 'N'.
+          88 DUPLICATE-SKU-FOUND VALUE 'Y'.
+
+       01 RUNNING-TOTAL-PRICE   PIC 9(08)V99 VALUE 0.
+       01 AVERAGE-PRICE         PIC 9(05)V99 VALUE 0.
+       01 RANK-NUMBER           PIC 9(04).
+
+      *>  Reorder-alert threshold: any item whose price rose past this
+      *>  percentage since the prior run's snapshot gets flagged.
+       01 REORDER-ALERT-THRESHOLD-PCT PIC 9(03)V99 VALUE 10.00.
+       01 PRIOR-LOOKUP-PRICE    PIC 9(05)V99.
+       01 PRIOR-ENTRY-FOUND-FLAG PIC X VALUE 'N'.
+          88 PRIOR-ENTRY-FOUND  VALUE 'Y'.
+       01 PERCENT-CHANGE        PIC S9(05)V99.
+
+       01 REPORT-LINE-WORK      PIC X(80).
+
+      *>  Edited-numeric display copies of the V99 working fields.
+      *>  STRINGing (or MOVEing) a PIC 9(05)V99 field straight into a
+      *>  PIC X report line or a PIC X(08) snapshot record copies its
+      *>  raw unpacked digits with no decimal point, which prints
+      *>  wrong and, for PRIOR-PRICE, comes back wrong too once
+      *>  FUNCTION NUMVAL re-reads it next run. Every place a price or
+      *>  percentage reaches a report line or PRIOR-PRICE goes through
+      *>  one of these first, same as Arithmetic.cbl's DTL-* fields and
+      *>  COBOLTUT's SLIP-* fields.
+       01 FRUIT-PRICE-EDIT      PIC Z(4)9.99.
+       01 AVERAGE-PRICE-EDIT    PIC Z(4)9.99.
+       01 PRIOR-PRICE-EDIT      PIC 9(05).99.
+       01 PRIOR-LOOKUP-PRICE-EDIT PIC Z(4)9.99.
+       01 PERCENT-CHANGE-EDIT   PIC -(4)9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM GET-INPUT-DATA.
+            PERFORM LOAD-PRODUCE-INVENTORY
       *> Use Intrinsic Function to sort table based on the prices
-            SORT FRUIT-DATA ASCENDING KEY FRUIT-PRICE.
-            PERFORM DISPLAY-RESULT.
-            STOP RUN.
+            SORT FRUIT-ENTRY ASCENDING KEY FRUIT-PRICE.
+            PERFORM WRITE-PRICE-LIST-REPORT
+            PERFORM WRITE-PRICE-CHANGE-REPORT
+            PERFORM SAVE-PRIOR-PRICE-SNAPSHOT
+      *>  GOBACK instead of STOP RUN so the nightly control program
+      *>  can CALL this as one step of its batch chain and keep going.
+            GOBACK.
 
-       GET-INPUT-DATA.
-           DISPLAY "Enter 5 fruits and their price. One by one."
-           MOVE 1 TO COUNTER
+      *>  FRUIT-DATA now comes from a real PRODUCE-INVENTORY file, not
+      *>  five typed-in entries, so a nightly load of hundreds of SKUs
+      *>  runs unattended instead of waiting on an operator.
+       LOAD-PRODUCE-INVENTORY.
+           OPEN INPUT PRODUCE-INVENTORY
+           OPEN OUTPUT SKU-REJECT-FILE
 
-           PERFORM UNTIL COUNTER > 5
-      *> Separate Paragraph to improve readablity and to avoid nested loops
-      *> and if-statements
-                PERFORM READ-VALIDATE-SAVE-INPUT-DATA
-                ADD 1 TO COUNTER
+           MOVE 0 TO SKU-COUNT
+           IF NO-INVENTORY-FILE
+               DISPLAY "ERROR: PRODINV.DAT NOT FOUND - NO"
+                   " INVENTORY LOADED"
+               MOVE "LOAD-PRODUCE-INVENTORY" TO EXC-SOURCE-PARAGRAPH
+               STRING "PRODINV.DAT NOT FOUND"
+                   DELIMITED BY SIZE INTO EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+               MOVE 1 TO RETURN-CODE
+           ELSE
+               PERFORM UNTIL NO-MORE-INVENTORY
+                   READ PRODUCE-INVENTORY
+                       AT END SET NO-MORE-INVENTORY TO TRUE
+                   END-READ
+
+                   IF NOT NO-MORE-INVENTORY
+                       MOVE INV-NAME TO TEMP-FRUIT-NAME
+                       MOVE INV-PRICE TO TEMP-FRUIT-PRICE
+                       PERFORM CHECK-DUPLICATE-SKU
+                       IF DUPLICATE-SKU-FOUND
+                           PERFORM WRITE-REJECTED-SKU
+                       ELSE
+                           ADD 1 TO SKU-COUNT
+                           MOVE TEMP-FRUIT-NAME TO FRUIT-NAME(SKU-COUNT)
+                           COMPUTE FRUIT-PRICE(SKU-COUNT) =
+                               FUNCTION NUMVAL(TEMP-FRUIT-PRICE)
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE PRODUCE-INVENTORY
+           CLOSE SKU-REJECT-FILE
+       .
 
+      *>  Scans the entries already captured and rejects a fruit name
+      *>  that's already in the table, so a nightly load never ends up
+      *>  with two separate price rows for the same produce item.
+       CHECK-DUPLICATE-SKU.
+           MOVE 'N' TO DUPLICATE-FLAG
+           PERFORM VARYING SCAN-INDEX FROM 1 BY 1
+           UNTIL SCAN-INDEX > SKU-COUNT
+               IF FRUIT-NAME(SCAN-INDEX) = TEMP-FRUIT-NAME
+                   SET DUPLICATE-SKU-FOUND TO TRUE
+               END-IF
            END-PERFORM
        .
 
-      *> Ask user to provide fruit name and its prise until valid data is provided
-       READ-VALIDATE-SAVE-INPUT-DATA.
-      *> Reset fruit name holder
-           MOVE SPACES TO TEMP-FRUIT-NAME
-           PERFORM UNTIL FUNCTION TRIM(TEMP-FRUIT-NAME) NOT = SPACES
+       WRITE-REJECTED-SKU.
+           MOVE SPACES TO SKU-REJECT-LINE
+           STRING "DUPLICATE SKU: " TEMP-FRUIT-NAME
+               " PRICE: " TEMP-FRUIT-PRICE
+               DELIMITED BY SIZE INTO SKU-REJECT-LINE
+           WRITE SKU-REJECT-LINE
 
-               DISPLAY "Enter " COUNTER " fruit: "
-               ACCEPT TEMP-FRUIT-NAME
-               IF TEMP-FRUIT-NAME = SPACES
-                   DISPLAY "Name cannot be empty."
-               END-IF
+           MOVE "WRITE-REJECTED-SKU" TO EXC-SOURCE-PARAGRAPH
+           STRING "DUPLICATE SKU REJECTED: " TEMP-FRUIT-NAME
+               DELIMITED BY SIZE INTO EXC-DESCRIPTION
+           PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+       .
+
+      *>  Appends "source program, paragraph, description" to the
+      *>  shared job-level EXCEPTION-SUMMARY file (req 049), opened and
+      *>  closed per call the same way HAMMING-DISTANCE's
+      *>  LOG-INTERACTIVE-EXCEPTION appends to its own log file.
+       WRITE-EXCEPTION-SUMMARY-LINE.
+           MOVE "ASSIGNMENT-2" TO EXC-SOURCE-PROGRAM
+      *>  EXCSUMM.DAT may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing summary on every call.
+           OPEN EXTEND EXCEPTION-SUMMARY-FILE
+           IF NO-EXCEPTION-SUMMARY-FILE
+               OPEN OUTPUT EXCEPTION-SUMMARY-FILE
+               CLOSE EXCEPTION-SUMMARY-FILE
+               OPEN EXTEND EXCEPTION-SUMMARY-FILE
+           END-IF
+           MOVE EXCEPTION-SUMMARY-RECORD TO EXCEPTION-SUMMARY-LINE
+           WRITE EXCEPTION-SUMMARY-LINE
+           CLOSE EXCEPTION-SUMMARY-FILE
+       .
 
+      *>  Buying staff get the whole sorted list (rank, name, price)
+      *>  with a running average at the bottom, not just the two
+      *>  extremes DISPLAY-RESULT used to show.
+       WRITE-PRICE-LIST-REPORT.
+           OPEN OUTPUT PRICE-LIST-REPORT
+
+           MOVE 0 TO RUNNING-TOTAL-PRICE
+           MOVE SPACES TO PRICE-LIST-LINE
+           STRING "RANK  FRUIT NAME  PRICE" DELIMITED BY SIZE
+               INTO PRICE-LIST-LINE
+           WRITE PRICE-LIST-LINE
+
+           PERFORM VARYING RANK-NUMBER FROM 1 BY 1
+           UNTIL RANK-NUMBER > SKU-COUNT
+               ADD FRUIT-PRICE(RANK-NUMBER) TO RUNNING-TOTAL-PRICE
+               MOVE FRUIT-PRICE(RANK-NUMBER) TO FRUIT-PRICE-EDIT
+               MOVE SPACES TO PRICE-LIST-LINE
+               STRING RANK-NUMBER " " FRUIT-NAME(RANK-NUMBER) " "
+                   FRUIT-PRICE-EDIT
+                   DELIMITED BY SIZE INTO PRICE-LIST-LINE
+               WRITE PRICE-LIST-LINE
            END-PERFORM
-      *> Reset fruit prise holder
-           MOVE SPACES TO TEMP-FRUIT-PRICE
-           PERFORM UNTIL
-           FUNCTION TRIM(TEMP-FRUIT-PRICE) IS NUMERIC
-           AND FUNCTION TRIM(TEMP-FRUIT-PRICE) NOT = SPACES
-
-               DISPLAY "Enter price for "
-                       FUNCTION TRIM(TEMP-FRUIT-NAME) ":"
-               ACCEPT TEMP-FRUIT-PRICE
-               IF NOT FUNCTION TRIM(TEMP-FRUIT-PRICE) IS NUMERIC
-                   DISPLAY "Price must be numeric!"
-               END-IF
 
+           IF SKU-COUNT > 0
+               COMPUTE AVERAGE-PRICE ROUNDED =
+                   RUNNING-TOTAL-PRICE / SKU-COUNT
+           ELSE
+               MOVE 0 TO AVERAGE-PRICE
+           END-IF
+
+           MOVE AVERAGE-PRICE TO AVERAGE-PRICE-EDIT
+           MOVE SPACES TO PRICE-LIST-LINE
+           STRING "AVERAGE PRICE: " AVERAGE-PRICE-EDIT
+               DELIMITED BY SIZE INTO PRICE-LIST-LINE
+           WRITE PRICE-LIST-LINE
+
+           CLOSE PRICE-LIST-REPORT
+       .
+
+      *>  Compares this run's sorted FRUIT-DATA against the snapshot
+      *>  PRIOR-PRICE-FILE left by the last run, so purchasing is
+      *>  warned automatically about produce price spikes.
+       WRITE-PRICE-CHANGE-REPORT.
+           OPEN OUTPUT PRICE-CHANGE-REPORT
+           OPEN INPUT PRIOR-PRICE-FILE
+
+           IF NO-PRIOR-PRICE-FILE
+               MOVE SPACES TO PRICE-CHANGE-LINE
+               STRING "NO PRIOR PRICE FILE - NOTHING TO COMPARE"
+                   DELIMITED BY SIZE INTO PRICE-CHANGE-LINE
+               WRITE PRICE-CHANGE-LINE
+           ELSE
+               PERFORM VARYING RANK-NUMBER FROM 1 BY 1
+               UNTIL RANK-NUMBER > SKU-COUNT
+                   PERFORM LOOKUP-PRIOR-PRICE
+                   IF PRIOR-ENTRY-FOUND
+                       PERFORM WRITE-PRICE-CHANGE-LINE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE PRICE-CHANGE-REPORT
+           CLOSE PRIOR-PRICE-FILE
+       .
+
+      *>  Re-reads PRIOR-PRICE-FILE from the top for every current-run
+      *>  entry; the file holds hundreds of SKUs, not millions, so a
+      *>  linear rescan per item is simpler than building a second
+      *>  in-memory table and keeps this paragraph self-contained.
+       LOOKUP-PRIOR-PRICE.
+           MOVE 'N' TO PRIOR-ENTRY-FOUND-FLAG
+           MOVE "00" TO PRIOR-FILE-STATUS
+           CLOSE PRIOR-PRICE-FILE
+           OPEN INPUT PRIOR-PRICE-FILE
+
+           PERFORM UNTIL NO-MORE-PRIOR-PRICES OR PRIOR-ENTRY-FOUND
+               READ PRIOR-PRICE-FILE
+                   AT END SET NO-MORE-PRIOR-PRICES TO TRUE
+               END-READ
+
+               IF NOT NO-MORE-PRIOR-PRICES
+               AND PRIOR-NAME = FRUIT-NAME(RANK-NUMBER)
+                   MOVE PRIOR-PRICE TO PRIOR-PRICE-EDIT
+                   MOVE PRIOR-PRICE-EDIT TO PRIOR-LOOKUP-PRICE
+                   SET PRIOR-ENTRY-FOUND TO TRUE
+               END-IF
            END-PERFORM
-      *> Put accepted data to the table
-           MOVE TEMP-FRUIT-NAME TO FRUIT-NAME(COUNTER)
-           MOVE FUNCTION NUMVAL(TEMP-FRUIT-PRICE)
-               TO FRUIT-PRICE(COUNTER)
        .
-      *> After ASCENDING sorting most expensive and cheapest fruits locate
-      *> in the end and on the top of the fruits table
-       DISPLAY-RESULT.
-           DISPLAY "Most expensive fruit: "
-           FRUIT-NAME(5) " " FRUIT-PRICE(5)
-           DISPLAY "Cheapest fruit: " FRUIT-NAME(1) " " FRUIT-PRICE(1)
+
+       WRITE-PRICE-CHANGE-LINE.
+           COMPUTE PERCENT-CHANGE ROUNDED =
+               ((FRUIT-PRICE(RANK-NUMBER) - PRIOR-LOOKUP-PRICE) /
+                PRIOR-LOOKUP-PRICE) * 100
+
+           MOVE FRUIT-PRICE(RANK-NUMBER) TO FRUIT-PRICE-EDIT
+           MOVE PRIOR-LOOKUP-PRICE TO PRIOR-LOOKUP-PRICE-EDIT
+           MOVE PERCENT-CHANGE TO PERCENT-CHANGE-EDIT
+
+           MOVE SPACES TO PRICE-CHANGE-LINE
+           STRING FRUIT-NAME(RANK-NUMBER)
+               " OLD: " PRIOR-LOOKUP-PRICE-EDIT
+               " NEW: " FRUIT-PRICE-EDIT
+               " PCT: " PERCENT-CHANGE-EDIT
+               DELIMITED BY SIZE INTO PRICE-CHANGE-LINE
+           WRITE PRICE-CHANGE-LINE
+
+           IF PERCENT-CHANGE > REORDER-ALERT-THRESHOLD-PCT
+               MOVE SPACES TO PRICE-CHANGE-LINE
+               STRING "  *** REORDER ALERT: " FRUIT-NAME(RANK-NUMBER)
+                   " UP " PERCENT-CHANGE-EDIT " PCT ***"
+                   DELIMITED BY SIZE INTO PRICE-CHANGE-LINE
+               WRITE PRICE-CHANGE-LINE
+           END-IF
+       .
+
+      *>  Leaves this run's sorted prices behind as "yesterday's" list
+      *>  for the next run's price-change comparison.
+       SAVE-PRIOR-PRICE-SNAPSHOT.
+           OPEN OUTPUT PRIOR-PRICE-FILE
+
+           PERFORM VARYING RANK-NUMBER FROM 1 BY 1
+           UNTIL RANK-NUMBER > SKU-COUNT
+               MOVE FRUIT-NAME(RANK-NUMBER) TO PRIOR-NAME
+               MOVE FRUIT-PRICE(RANK-NUMBER) TO PRIOR-PRICE-EDIT
+               MOVE PRIOR-PRICE-EDIT TO PRIOR-PRICE
+               WRITE PRIOR-PRICE-RECORD
+           END-PERFORM
+
+           CLOSE PRIOR-PRICE-FILE
        .
 
        END PROGRAM Assignment-2.
