@@ -1,74 +1,189 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ROTATIONAL-CIPHER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>  SHIFT is looked up from a protected key file by key-id
+      *>  instead of being typed in alongside the text, so the
+      *>  rotation amount isn't visible on the terminal every run.
+           SELECT KEY-FILE ASSIGN TO "CIPHER.KEY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KEY-FILE-STATUS.
+           SELECT CIPHER-INPUT-FILE ASSIGN TO "CIPHERIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CIPHER-INPUT-STATUS.
+           SELECT CIPHER-OUTPUT-FILE ASSIGN TO "CIPHEROUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  KEY-FILE.
+       01  KEY-RECORD.
+           05 KEY-ID          PIC X(10).
+           05 KEY-SHIFT        PIC 9(02).
+
+       FD  CIPHER-INPUT-FILE.
+       01  CIPHER-INPUT-LINE   PIC X(50).
+
+       FD  CIPHER-OUTPUT-FILE.
+       01  CIPHER-OUTPUT-LINE  PIC X(50).
+
        WORKING-STORAGE SECTION.
 
        01 INPUT-TEXT       PIC X(50).
        01 SHIFT            PIC 9(2).
        01 OUTPUT-TEXT      PIC X(50).
        01 I                PIC 9(2).
-       01 BASE-UPPER       PIC 9(2) VALUE 65.
-       01 BASE-LOWER       PIC 9(2) VALUE 97.
+      *>  GnuCOBOL's FUNCTION ORD is 1-based (ORD("A") = 66, not the
+      *>  ASCII value 65), so the base constants have to be the ORD
+      *>  scale's 'A'/'a' values, not the raw ASCII codes, or the
+      *>  MOD-26 wraparound lands one position short (e.g. 'Z' comes
+      *>  out as '@').
+       01 BASE-UPPER       PIC 9(2) VALUE 66.
+       01 BASE-LOWER       PIC 9(2) VALUE 98.
        01 ALPHABET-LENGTH  PIC 9(2) VALUE 26.
        01 CHAR-IN          PIC X(1).
        01 CHAR-OUT         PIC X(1).
        01 CHAR-CODE        PIC 9(3).
+       01 TEXT-LENGTH       PIC 9(2).
+
+      *>  EFFECTIVE-SHIFT is SHIFT for encrypting, or its complement
+      *>  for decrypting, so the same COMPUTE-PARAGRAPH logic can run
+      *>  either direction without negative-modulo arithmetic.
+       01 EFFECTIVE-SHIFT   PIC 9(2).
+       01 CIPHER-MODE-FLAG  PIC X VALUE 'E'.
+          88 ENCRYPT-MODE    VALUE 'E'.
+          88 DECRYPT-MODE    VALUE 'D'.
+
+       01 KEY-ID-ENTERED    PIC X(10).
+       01 KEY-FILE-STATUS   PIC XX.
+          88 KEY-LOOKUP-FAILED VALUE "10" "23" "35" "47".
+       01 KEY-FOUND-FLAG    PIC X VALUE 'N'.
+          88 KEY-WAS-FOUND   VALUE 'Y'.
+       01 CIPHER-INPUT-STATUS PIC XX.
+          88 NO-CIPHER-INPUT-FILE VALUE "35".
+          88 NO-MORE-CIPHER-LINES VALUE "10".
+       01 BATCH-MODE-FLAG   PIC X VALUE 'N'.
+          88 RUNNING-IN-BATCH-MODE VALUE 'Y'.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
             PERFORM GET-DATA-PARAGRAPH.
-            PERFORM COMPUTE-PARAGRAPH.
-            PERFORM PRINT-SECTION.
+            IF RUNNING-IN-BATCH-MODE
+                PERFORM RUN-BATCH-CIPHER
+            ELSE
+                PERFORM COMPUTE-PARAGRAPH
+                PERFORM PRINT-SECTION
+            END-IF
 
             STOP RUN.
 
        GET-DATA-PARAGRAPH.
 
-           DISPLAY "WRITE A TEXT TO BE ENCRYPTED: "
-           ACCEPT INPUT-TEXT
+           DISPLAY "ENCRYPT OR DECRYPT (E/D): "
+           ACCEPT CIPHER-MODE-FLAG
+           IF NOT DECRYPT-MODE
+               SET ENCRYPT-MODE TO TRUE
+           END-IF
+
+           DISPLAY "KEY ID: "
+           ACCEPT KEY-ID-ENTERED
+           PERFORM LOOKUP-SHIFT-FROM-KEY-FILE
+           IF NOT KEY-WAS-FOUND
+               DISPLAY "ERROR: NO SHIFT ON FILE FOR KEY ID "
+                   KEY-ID-ENTERED
+               DISPLAY "ABORTING - CANNOT CIPHER WITHOUT A KEY"
+               STOP RUN
+           END-IF
+           PERFORM SET-EFFECTIVE-SHIFT
+
+           PERFORM DETERMINE-RUN-MODE
+           IF NOT RUNNING-IN-BATCH-MODE
+               DISPLAY "WRITE A TEXT TO BE ENCRYPTED: "
+               ACCEPT INPUT-TEXT
+           END-IF
+       .
+
+      *>  Looks KEY-ID-ENTERED up in KEY-FILE instead of ACCEPT SHIFT.
+      *>  A miss leaves KEY-FOUND-FLAG 'N' so the caller can abort
+      *>  instead of silently ciphering with SHIFT=0 (an identity
+      *>  transform that would hand back the plaintext unchanged with
+      *>  no visible sign anything went wrong).
+       LOOKUP-SHIFT-FROM-KEY-FILE.
+           MOVE 0 TO SHIFT
+           MOVE 'N' TO KEY-FOUND-FLAG
+           OPEN INPUT KEY-FILE
+           PERFORM UNTIL KEY-LOOKUP-FAILED
+               READ KEY-FILE
+                   AT END MOVE "10" TO KEY-FILE-STATUS
+                   NOT AT END
+                       IF KEY-ID = KEY-ID-ENTERED
+                           MOVE KEY-SHIFT TO SHIFT
+                           MOVE 'Y' TO KEY-FOUND-FLAG
+                           MOVE "23" TO KEY-FILE-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KEY-FILE
+       .
+
+      *>  Batch mode is on when CIPHER-INPUT-FILE exists, the same
+      *>  existence-check style DETERMINE-RUN-MODE uses elsewhere in
+      *>  this repo (Assignment-3, HAMMING-DISTANCE).
+       DETERMINE-RUN-MODE.
+           MOVE 'N' TO BATCH-MODE-FLAG
+           OPEN INPUT CIPHER-INPUT-FILE
+           IF NOT NO-CIPHER-INPUT-FILE
+               SET RUNNING-IN-BATCH-MODE TO TRUE
+           END-IF
+           CLOSE CIPHER-INPUT-FILE
+       .
 
-           DISPLAY "WRITE A CIPHER SHIFT: "
-           ACCEPT SHIFT
+      *>  DECRYPT-MODE runs the same rule with the rotation reversed,
+      *>  instead of only ever producing one-way output.
+       SET-EFFECTIVE-SHIFT.
+           IF DECRYPT-MODE
+               COMPUTE EFFECTIVE-SHIFT =
+                   FUNCTION MOD(26 - FUNCTION MOD(SHIFT, 26), 26)
+           ELSE
+               MOVE SHIFT TO EFFECTIVE-SHIFT
+           END-IF
        .
 
        COMPUTE-PARAGRAPH.
-           DISPLAY "COMPUTE-PARAGRAPH"
+           COMPUTE TEXT-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(INPUT-TEXT, TRAILING))
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I >
-           FUNCTION LENGTH(INPUT-TEXT)
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > TEXT-LENGTH
 
                MOVE INPUT-TEXT(I:1) TO CHAR-IN
 
                EVALUATE CHAR-IN
 
                    WHEN "A" THRU "Z"
-                       DISPLAY "UPPER CASE"
                        COMPUTE CHAR-CODE =
       *>                      MOD is Intrinsic Function to get modulo.
       *>                      Another way is a mod b = a - b * a/b
                            FUNCTION MOD(
       *>                      ORD is Intrinsic Function to get ACII number for a char
                                FUNCTION ORD(CHAR-IN) -
-                               BASE-UPPER + SHIFT,
+                               BASE-UPPER + EFFECTIVE-SHIFT,
                                26
                            ) + BASE-UPPER
       *>                      CHAR is Intrinsic Function to get char from a ACII number
                        MOVE FUNCTION CHAR(CHAR-CODE) TO CHAR-OUT
 
                    WHEN "a" THRU "z"
-                       DISPLAY "LOWER-CASE"
                        COMPUTE CHAR-CODE =
                            FUNCTION MOD(
                                FUNCTION ORD(CHAR-IN) -
-                               BASE-LOWER + SHIFT,
+                               BASE-LOWER + EFFECTIVE-SHIFT,
                                26
                            ) + BASE-LOWER
                        MOVE FUNCTION CHAR(CHAR-CODE) TO CHAR-OUT
 
                    WHEN OTHER
-                       DISPLAY "OTHER SIGNS"
                        MOVE CHAR-IN TO CHAR-OUT
 
                    END-EVALUATE
@@ -78,6 +193,30 @@
            END-PERFORM
        .
 
+      *>  Runs COMPUTE-PARAGRAPH's logic over every record in
+      *>  CIPHER-INPUT-FILE regardless of length, instead of capping
+      *>  each run at one ACCEPT INPUT-TEXT.
+       RUN-BATCH-CIPHER.
+           OPEN INPUT CIPHER-INPUT-FILE
+           OPEN OUTPUT CIPHER-OUTPUT-FILE
+
+           PERFORM UNTIL NO-MORE-CIPHER-LINES
+               READ CIPHER-INPUT-FILE INTO INPUT-TEXT
+                   AT END SET NO-MORE-CIPHER-LINES TO TRUE
+               END-READ
+
+               IF NOT NO-MORE-CIPHER-LINES
+                   MOVE SPACES TO OUTPUT-TEXT
+                   PERFORM COMPUTE-PARAGRAPH
+                   MOVE OUTPUT-TEXT TO CIPHER-OUTPUT-LINE
+                   WRITE CIPHER-OUTPUT-LINE
+               END-IF
+           END-PERFORM
+
+           CLOSE CIPHER-INPUT-FILE
+           CLOSE CIPHER-OUTPUT-FILE
+       .
+
        PRINT-SECTION.
            DISPLAY "TEXT: " INPUT-TEXT
            DISPLAY " "
