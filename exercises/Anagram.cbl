@@ -1,14 +1,55 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ANAGRAM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-LIST-FILE ASSIGN TO "WORDLIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WORD-LIST-STATUS.
+           SELECT TARGETS-FILE ASSIGN TO "TARGETS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TARGETS-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "ANAGRAMS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECTED-FILE ASSIGN TO "REJECTED.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  WORD-LIST-FILE.
+       01  WORD-LIST-RECORD    PIC X(10).
+
+       FD  TARGETS-FILE.
+       01  TARGETS-RECORD      PIC X(10).
+
+       FD  RESULT-FILE.
+       01  RESULT-LINE         PIC X(80).
+
+       FD  REJECTED-FILE.
+       01  REJECTED-LINE       PIC X(80).
+
        WORKING-STORAGE SECTION.
 
+       01 NON-ALPHA-FLAG PIC X VALUE 'N'.
+          88 NON-ALPHA-FOUND VALUE 'Y'.
+       01 REJECT-REASON PIC X(20).
+
+       01 WORD-LIST-STATUS PIC XX.
+          88 NO-WORD-LIST-FILE VALUE "35".
+       01 TARGETS-FILE-STATUS PIC XX.
+          88 NO-TARGETS-FILE VALUE "35".
+          88 NO-MORE-TARGETS VALUE "10".
+
        01 TARGET-WORD PIC X(10).
+       01 CANDIDATE-COUNT PIC 9(04) VALUE 0.
        01 CANDIDATES.
-           05 CANDIDATES-WORDS PIC X(10) OCCURS 10 TIMES.
+           05 CANDIDATES-WORDS PIC X(10)
+              OCCURS 1 TO 2000 TIMES DEPENDING ON CANDIDATE-COUNT.
+       01 RESULT-COUNT PIC 9(04) VALUE 0.
        01 RESULT.
-           05 RESULT-WORDS PIC X(10) OCCURS 10 TIMES.
+           05 RESULT-WORDS PIC X(10)
+              OCCURS 1 TO 2000 TIMES DEPENDING ON RESULT-COUNT.
 
        01 STOP-FLAG PIC X VALUE 'N'.
           88 STOP-LOOP VALUE 'Y'.
@@ -17,8 +58,8 @@
           88 IS-ANAGRAM VALUE 'Y'.
           88 NOT-ANAGRAM VALUE 'N'.
 
-       01 COUNTER PIC 9(02).
-       01 RES-INDEX PIC 9(02) VALUE 1.
+       01 COUNTER PIC 9(04).
+       01 RES-INDEX PIC 9(04) VALUE 1.
        01 I PIC 9(02).
        01 TEMP PIC X(10).
 
@@ -34,29 +75,66 @@
 
        PROCEDURE DIVISION.
 
+      *>  Check every target in TARGETS-FILE against the same
+      *>  CANDIDATES table loaded once, so a whole session's worth of
+      *>  puzzle targets runs in one job instead of one restart apiece.
        MAIN-PROCEDURE.
-           PERFORM GET-INPUT
-           PERFORM FIND-ANAGRAM
-           PERFORM DISPLAY-RESULT
+           PERFORM GET-CANDIDATES
+           OPEN OUTPUT RESULT-FILE
+           OPEN OUTPUT REJECTED-FILE
+           OPEN INPUT TARGETS-FILE
+
+           IF NO-TARGETS-FILE
+               DISPLAY "ERROR: TARGETS.DAT NOT FOUND - NOTHING TO"
+                   " PROCESS"
+           ELSE
+               PERFORM UNTIL NO-MORE-TARGETS
+                   READ TARGETS-FILE INTO TARGET-WORD
+                       AT END SET NO-MORE-TARGETS TO TRUE
+                   END-READ
+
+                   IF NOT NO-MORE-TARGETS
+                       MOVE 1 TO RES-INDEX
+                       MOVE 1 TO RESULT-COUNT
+                       PERFORM FIND-ANAGRAM
+                       PERFORM WRITE-RESULT-BLOCK
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           CLOSE TARGETS-FILE
+           CLOSE RESULT-FILE
+           CLOSE REJECTED-FILE
            STOP RUN
        .
 
-       GET-INPUT.
-           DISPLAY "ENTER A TARGET: "
-           ACCEPT TARGET-WORD
-
-           MOVE 1 TO COUNTER
-           PERFORM UNTIL COUNTER > 10 OR STOP-LOOP
-            DISPLAY "ENTER CANDIDATE (ESC TO STOP): "
-            ACCEPT TEMP
-
-            IF TEMP = "ESC"
-                SET STOP-LOOP TO TRUE
-            ELSE
-                MOVE TEMP TO CANDIDATES-WORDS(COUNTER)
-                ADD 1 TO COUNTER
-            END-IF
-           END-PERFORM
+      *>  WORD-LIST-FILE holds one candidate per line; it is loaded
+      *>  once and reused for every target in TARGETS-FILE.
+       GET-CANDIDATES.
+           OPEN INPUT WORD-LIST-FILE
+
+           IF NO-WORD-LIST-FILE
+               DISPLAY "ERROR: WORDLIST.DAT NOT FOUND - NO"
+                   " CANDIDATES LOADED"
+           ELSE
+               MOVE 1 TO COUNTER
+               MOVE 1 TO CANDIDATE-COUNT
+               PERFORM UNTIL COUNTER > 2000 OR STOP-LOOP
+                   READ WORD-LIST-FILE INTO TEMP
+                       AT END SET STOP-LOOP TO TRUE
+                   END-READ
+
+                   IF NOT STOP-LOOP
+                       MOVE COUNTER TO CANDIDATE-COUNT
+                       MOVE TEMP TO CANDIDATES-WORDS(COUNTER)
+                       ADD 1 TO COUNTER
+                   END-IF
+               END-PERFORM
+
+               CLOSE WORD-LIST-FILE
+           END-IF
+
+           MOVE 'N' TO STOP-FLAG
        .
 
        *>  ---TODO: DECOMPOSE
@@ -77,7 +155,8 @@
            MOVE ZERO TO TARGET-CHAR-COUNT
            PERFORM GET-TARGET-WORD-CHAR-COUNT
 
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 10
+           PERFORM VARYING COUNTER FROM 1 BY 1
+           UNTIL COUNTER > CANDIDATE-COUNT
 
             IF CANDIDATES-WORDS(COUNTER) NOT = SPACES
 
@@ -90,6 +169,7 @@
                    FUNCTION TRIM(CANDIDATES-WORDS(COUNTER)))
 
                    MOVE ZERO TO CANDIDATE-CHAR-COUNT
+                   MOVE 'N' TO NON-ALPHA-FLAG
 
                     PERFORM VARYING I FROM 1 BY 1
                     UNTIL I > WORD-LEN
@@ -103,25 +183,36 @@
 
                         IF CHAR-INDEX >= 1 AND CHAR-INDEX <= 26
                             ADD 1 TO CANDIDATE-CNT(CHAR-INDEX)
+                        ELSE
+                            SET NON-ALPHA-FOUND TO TRUE
                         END-IF
 
                     END-PERFORM
 
-                    SET IS-ANAGRAM TO TRUE
-
-                    PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
-                        IF CANDIDATE-CNT(I) NOT =
-                           TARGET-CNT(I)
-                            SET NOT-ANAGRAM TO TRUE
+                    IF NON-ALPHA-FOUND
+                        MOVE "NON-ALPHABETIC CHAR" TO REJECT-REASON
+                        PERFORM WRITE-REJECTED-CANDIDATE
+                    ELSE
+                        SET IS-ANAGRAM TO TRUE
+
+                        PERFORM VARYING I FROM 1 BY 1 UNTIL I > 26
+                            IF CANDIDATE-CNT(I) NOT =
+                               TARGET-CNT(I)
+                                SET NOT-ANAGRAM TO TRUE
+                            END-IF
+                        END-PERFORM
+
+                        IF IS-ANAGRAM
+                            MOVE RES-INDEX TO RESULT-COUNT
+                            MOVE CANDIDATES-WORDS(COUNTER)
+                            TO RESULT-WORDS(RES-INDEX)
+                            ADD 1 TO RES-INDEX
                         END-IF
-                    END-PERFORM
-
-                    IF IS-ANAGRAM
-                        MOVE CANDIDATES-WORDS(COUNTER)
-                        TO RESULT-WORDS(RES-INDEX)
-                        ADD 1 TO RES-INDEX
                     END-IF
 
+                ELSE
+                    MOVE "LENGTH MISMATCH" TO REJECT-REASON
+                    PERFORM WRITE-REJECTED-CANDIDATE
                 END-IF
             END-IF
 
@@ -144,11 +235,25 @@
            END-PERFORM
        .
 
-       DISPLAY-RESULT.
-           DISPLAY "ANAGRAMS ARE:"
+       WRITE-REJECTED-CANDIDATE.
+           MOVE SPACES TO REJECTED-LINE
+           STRING "TARGET: " TARGET-WORD
+               " CANDIDATE: " CANDIDATES-WORDS(COUNTER)
+               " REASON: " REJECT-REASON
+               DELIMITED BY SIZE INTO REJECTED-LINE
+           WRITE REJECTED-LINE
+       .
+
+       WRITE-RESULT-BLOCK.
+           MOVE SPACES TO RESULT-LINE
+           STRING "TARGET: " TARGET-WORD " - ANAGRAMS ARE:"
+               DELIMITED BY SIZE INTO RESULT-LINE
+           WRITE RESULT-LINE
+
            PERFORM VARYING COUNTER FROM 1 BY 1
            UNTIL COUNTER >= RES-INDEX
-            DISPLAY RESULT-WORDS(COUNTER)
+               MOVE RESULT-WORDS(COUNTER) TO RESULT-LINE
+               WRITE RESULT-LINE
            END-PERFORM
        .
 
