@@ -1,8 +1,45 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HAMMING-DISTANCE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECON-FILE ASSIGN TO "RECON.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RECON-FILE-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO "RECON.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-LOG-FILE ASSIGN TO "HAMMEXC.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-LOG-FILE-STATUS.
+      *>  Shared job-level exception file appended to by every program
+      *>  in the nightly control chain (req 049).
+           SELECT EXCEPTION-SUMMARY-FILE ASSIGN TO "EXCSUMM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCEPTION-SUMMARY-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+      *>  One end-of-day transaction pair per line: expected value then
+      *>  actual value, so CALCULATE can run across a whole day's file
+      *>  in one job instead of one typed-in pair at a time.
+       FD  RECON-FILE.
+       01  RECON-RECORD.
+           05 RECON-EXPECTED    PIC X(10).
+           05 RECON-ACTUAL      PIC X(10).
+
+       FD  RECON-REPORT-FILE.
+       01  RECON-REPORT-LINE    PIC X(80).
+
+       FD  EXCEPTION-LOG-FILE.
+       01  EXCEPTION-LOG-LINE   PIC X(80).
+
+       FD  EXCEPTION-SUMMARY-FILE.
+       01  EXCEPTION-SUMMARY-LINE PIC X(80).
+
        WORKING-STORAGE SECTION.
+      *>  Shop-wide "source program, paragraph, description" layout
+      *>  shared with the nightly control program and Assignment-2.
+           COPY "EXCEPTION-SUMMARY.cpy".
        01 INPUT-DATA.
            05 FIRST-INPUT PIC X(10).
            05 SECOND-INPUT PIC X(10).
@@ -14,15 +51,66 @@
            88 INPUT-CORRECT  VALUE 'Y'.
            88 INPUT-INCORRECT VALUE 'N'.
 
+       01 RECON-FILE-STATUS     PIC XX.
+          88 NO-RECON-FILE      VALUE "35".
+          88 NO-MORE-RECON-PAIRS VALUE "10".
+       01 EXCEPTION-LOG-FILE-STATUS PIC XX.
+          88 NO-EXCEPTION-LOG-FILE VALUE "35".
+       01 EXCEPTION-SUMMARY-FILE-STATUS PIC XX.
+          88 NO-EXCEPTION-SUMMARY-FILE VALUE "35".
+       01 BATCH-MODE-FLAG PIC X VALUE 'N'.
+          88 RUNNING-IN-BATCH-MODE VALUE 'Y'.
+
+      *>  GET-INPUT-DATA gives up after this many unequal-length
+      *>  retries instead of looping forever on a genuinely bad pair.
+       01 MAX-RETRY-COUNT       PIC 9(02) VALUE 3.
+       01 RETRY-COUNTER         PIC 9(02) VALUE 0.
+       01 RETRY-LIMIT-EXCEEDED-FLAG PIC X VALUE 'N'.
+          88 RETRY-LIMIT-EXCEEDED VALUE 'Y'.
+
+      *>  Any DIST under this threshold (but above zero) is reported
+      *>  as a minor discrepancy instead of a hard mismatch.
+       01 TOLERANCE-THRESHOLD   PIC 9(02) VALUE 2.
+
+      *>  Positions where FIRST-INPUT/SECOND-INPUT disagree, plus a
+      *>  marker line built underneath the two strings for display.
+       01 MISMATCH-COUNT        PIC 9(02) VALUE 0.
+       01 MISMATCH-POSITIONS.
+           05 MISMATCH-POSITION PIC 9(02)
+              OCCURS 1 TO 50 TIMES DEPENDING ON MISMATCH-COUNT.
+       01 MARKER-LINE           PIC X(10).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM GET-INPUT-DATA.
-            PERFORM CALCULATE.
-            PERFORM DISPLAY-RESULT.
+            PERFORM DETERMINE-RUN-MODE
+            IF RUNNING-IN-BATCH-MODE
+                PERFORM RUN-BATCH-RECONCILIATION
+            ELSE
+                PERFORM GET-INPUT-DATA
+                IF NOT RETRY-LIMIT-EXCEEDED
+                    PERFORM CALCULATE
+                    PERFORM DISPLAY-RESULT
+                END-IF
+            END-IF
             STOP RUN.
 
+       DETERMINE-RUN-MODE.
+           MOVE 'N' TO BATCH-MODE-FLAG
+           OPEN INPUT RECON-FILE
+           IF NOT NO-RECON-FILE
+               SET RUNNING-IN-BATCH-MODE TO TRUE
+           END-IF
+           CLOSE RECON-FILE
+       .
+
+      *>  Re-prompts until FIRST-INPUT/SECOND-INPUT are the same length,
+      *>  telling the operator the two lengths that didn't match, and
+      *>  gives up after MAX-RETRY-COUNT tries instead of hanging the
+      *>  session on a genuinely bad pair.
        GET-INPUT-DATA.
-           PERFORM UNTIL INPUT-CORRECT
+           MOVE 0 TO RETRY-COUNTER
+           MOVE 'N' TO RETRY-LIMIT-EXCEEDED-FLAG
+           PERFORM UNTIL INPUT-CORRECT OR RETRY-LIMIT-EXCEEDED
                DISPLAY "Enter a first text: "
                ACCEPT FIRST-INPUT
                DISPLAY "Enter a second text: "
@@ -30,20 +118,166 @@
                IF FUNCTION LENGTH(FUNCTION TRIM(FIRST-INPUT)) =
                FUNCTION LENGTH(FUNCTION TRIM(SECOND-INPUT))
                   SET INPUT-CORRECT TO TRUE
+               ELSE
+                  ADD 1 TO RETRY-COUNTER
+                  DISPLAY "Lengths do not match: first is "
+                      FUNCTION LENGTH(FUNCTION TRIM(FIRST-INPUT))
+                      ", second is "
+                      FUNCTION LENGTH(FUNCTION TRIM(SECOND-INPUT))
+                  IF RETRY-COUNTER >= MAX-RETRY-COUNT
+                      SET RETRY-LIMIT-EXCEEDED TO TRUE
+                      PERFORM LOG-INTERACTIVE-EXCEPTION
+                  END-IF
                END-IF
            END-PERFORM
-           COMPUTE INPUT-LENGTH =
-           FUNCTION LENGTH(FUNCTION TRIM(FIRST-INPUT))
+           IF INPUT-CORRECT
+               COMPUTE INPUT-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(FIRST-INPUT))
+           END-IF
+       .
+
+       LOG-INTERACTIVE-EXCEPTION.
+      *>  HAMMEXC.LOG may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing log on every call.
+           OPEN EXTEND EXCEPTION-LOG-FILE
+           IF NO-EXCEPTION-LOG-FILE
+               OPEN OUTPUT EXCEPTION-LOG-FILE
+               CLOSE EXCEPTION-LOG-FILE
+               OPEN EXTEND EXCEPTION-LOG-FILE
+           END-IF
+           MOVE SPACES TO EXCEPTION-LOG-LINE
+           STRING "ABANDONED: " FUNCTION TRIM(FIRST-INPUT)
+               " VS " FUNCTION TRIM(SECOND-INPUT)
+               " - UNEQUAL LENGTH AFTER " RETRY-COUNTER " RETRIES"
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE
+           WRITE EXCEPTION-LOG-LINE
+           CLOSE EXCEPTION-LOG-FILE
        .
+
+      *>  Character-by-character DIST comparison, now also recording
+      *>  which positions disagreed so a data-corruption chase doesn't
+      *>  stop at "how many," it gets "exactly where."
        CALCULATE.
+           MOVE 0 TO MISMATCH-COUNT
            PERFORM VARYING I FROM 1 BY 1 UNTIL I >  INPUT-LENGTH
                IF FIRST-INPUT(I:1) NOT = SECOND-INPUT(I:1)
                    ADD 1 TO DIST
+                   ADD 1 TO MISMATCH-COUNT
+                   MOVE I TO MISMATCH-POSITION(MISMATCH-COUNT)
                END-IF
            END-PERFORM
        .
 
+      *>  Builds a marker line with a '^' under every position that
+      *>  disagreed, to print underneath the two compared strings.
+       BUILD-MARKER-LINE.
+           MOVE SPACES TO MARKER-LINE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > MISMATCH-COUNT
+               MOVE '^' TO MARKER-LINE(MISMATCH-POSITION(I):1)
+           END-PERFORM
+       .
+
        DISPLAY-RESULT.
+           PERFORM BUILD-MARKER-LINE
+           DISPLAY FUNCTION TRIM(FIRST-INPUT)
+           DISPLAY FUNCTION TRIM(SECOND-INPUT)
+           DISPLAY MARKER-LINE(1:INPUT-LENGTH)
            DISPLAY "Hamming Distance is " DIST
+           IF DIST > 0 AND DIST <= TOLERANCE-THRESHOLD
+               DISPLAY "Matched with minor discrepancy."
+           END-IF
+       .
+
+      *>  Drives CALCULATE off RECON-FILE's paired records so a whole
+      *>  day's reconciliation runs in one job and every pair whose
+      *>  DIST is above zero lands on RECON-REPORT-FILE.
+       RUN-BATCH-RECONCILIATION.
+           OPEN INPUT RECON-FILE
+           OPEN OUTPUT RECON-REPORT-FILE
+           OPEN OUTPUT EXCEPTION-LOG-FILE
+
+           PERFORM UNTIL NO-MORE-RECON-PAIRS
+               READ RECON-FILE
+                   AT END SET NO-MORE-RECON-PAIRS TO TRUE
+               END-READ
+
+               IF NOT NO-MORE-RECON-PAIRS
+                   MOVE RECON-EXPECTED TO FIRST-INPUT
+                   MOVE RECON-ACTUAL TO SECOND-INPUT
+                   IF FUNCTION LENGTH(FUNCTION TRIM(FIRST-INPUT)) =
+                   FUNCTION LENGTH(FUNCTION TRIM(SECOND-INPUT))
+                       COMPUTE INPUT-LENGTH =
+                           FUNCTION LENGTH(FUNCTION TRIM(FIRST-INPUT))
+                       MOVE 0 TO DIST
+                       PERFORM CALCULATE
+                       IF DIST > 0
+                           PERFORM WRITE-RECON-REPORT-LINE
+                       END-IF
+                   ELSE
+                       PERFORM LOG-BATCH-EXCEPTION
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           CLOSE RECON-FILE
+           CLOSE RECON-REPORT-FILE
+           CLOSE EXCEPTION-LOG-FILE
        .
+
+      *>  DIST above zero but within TOLERANCE-THRESHOLD is a minor
+      *>  discrepancy, not a hard mismatch, so reconciliation staff can
+      *>  tell a one-character typo from genuinely different data.
+       WRITE-RECON-REPORT-LINE.
+           MOVE SPACES TO RECON-REPORT-LINE
+           IF DIST <= TOLERANCE-THRESHOLD
+               STRING FUNCTION TRIM(FIRST-INPUT) " VS "
+                   FUNCTION TRIM(SECOND-INPUT) " DIST=" DIST
+                   " - MATCHED WITH MINOR DISCREPANCY"
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           ELSE
+               STRING FUNCTION TRIM(FIRST-INPUT) " VS "
+                   FUNCTION TRIM(SECOND-INPUT) " DIST=" DIST
+                   " - MISMATCH"
+                   DELIMITED BY SIZE INTO RECON-REPORT-LINE
+               MOVE "WRITE-RECON-REPORT-LINE" TO EXC-SOURCE-PARAGRAPH
+               STRING "RECONCILIATION MISMATCH: "
+                   FUNCTION TRIM(FIRST-INPUT) " VS "
+                   FUNCTION TRIM(SECOND-INPUT)
+                   DELIMITED BY SIZE INTO EXC-DESCRIPTION
+               PERFORM WRITE-EXCEPTION-SUMMARY-LINE
+           END-IF
+           WRITE RECON-REPORT-LINE
+       .
+
+      *>  Appends "source program, paragraph, description" to the
+      *>  shared job-level EXCEPTION-SUMMARY file (req 049), opened and
+      *>  closed per call the same way LOG-INTERACTIVE-EXCEPTION
+      *>  appends to this program's own exception log.
+       WRITE-EXCEPTION-SUMMARY-LINE.
+           MOVE "HAMMING-DISTANCE" TO EXC-SOURCE-PROGRAM
+      *>  EXCSUMM.DAT may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing summary on every call.
+           OPEN EXTEND EXCEPTION-SUMMARY-FILE
+           IF NO-EXCEPTION-SUMMARY-FILE
+               OPEN OUTPUT EXCEPTION-SUMMARY-FILE
+               CLOSE EXCEPTION-SUMMARY-FILE
+               OPEN EXTEND EXCEPTION-SUMMARY-FILE
+           END-IF
+           MOVE EXCEPTION-SUMMARY-RECORD TO EXCEPTION-SUMMARY-LINE
+           WRITE EXCEPTION-SUMMARY-LINE
+           CLOSE EXCEPTION-SUMMARY-FILE
+       .
+
+       LOG-BATCH-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-LOG-LINE
+           STRING "UNEQUAL LENGTH: " FUNCTION TRIM(FIRST-INPUT)
+               " VS " FUNCTION TRIM(SECOND-INPUT)
+               DELIMITED BY SIZE INTO EXCEPTION-LOG-LINE
+           WRITE EXCEPTION-LOG-LINE
+       .
+
        END PROGRAM HAMMING-DISTANCE.
