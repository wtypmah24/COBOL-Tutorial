@@ -1,41 +1,115 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP-YEAR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>  Batch mode writes the 1990-2100 leap-year rule out once so
+      *>  other jobs that need business-day counts don't each
+      *>  reimplement it inline.
+           SELECT LEAP-YEAR-CALENDAR ASSIGN TO "LEAPCAL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LEAP-YEAR-CALENDAR.
+       01  LEAP-YEAR-CALENDAR-LINE PIC X(40).
+
        WORKING-STORAGE SECTION.
-       01 GIVING-YEAR.
-           05 YYYY        PIC 9(4).
-           05 LEAP-STATUS PIC X VALUE 'N'.
-            88 IS-LEAP-YEAR     VALUE 'Y'.
-            88 IS-NOT-LEAP-YEAR VALUE 'N'.
+       COPY "LEAP-YEAR-STATUS.cpy".
+      *> GIVING-YEAR (YYYY/LEAP-STATUS/IS-LEAP-YEAR/IS-NOT-LEAP-YEAR)
+      *> now lives in the shared copybook so CHECK-LEAP-YEAR's callers
+      *> all declare the same layout.
+
+       01 DAYS-IN-YEAR PIC 9(03).
+
+       01 RUN-MODE-CHOICE PIC X VALUE SPACE.
+          88 RUN-SINGLE-YEAR VALUE 'S'.
+          88 RUN-CALENDAR    VALUE 'C'.
+       01 CALENDAR-START-YEAR PIC 9(4) VALUE 1990.
+       01 CALENDAR-END-YEAR   PIC 9(4) VALUE 2100.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM GET-YEAR.
-            PERFORM CHECK-LEAP.
-            PERFORM DISPLAY-RESULT.
-            STOP RUN.
+            PERFORM GET-RUN-MODE.
+            IF RUN-CALENDAR
+                PERFORM BUILD-LEAP-YEAR-CALENDAR
+            ELSE
+                PERFORM GET-YEAR
+                PERFORM CHECK-LEAP
+                PERFORM DISPLAY-RESULT
+            END-IF
+      *>  GOBACK instead of STOP RUN so the nightly control program
+      *>  can CALL this as one step of its batch chain and keep going.
+            GOBACK.
+
+       GET-RUN-MODE.
+           DISPLAY "Single year (S) or full calendar table (C)? "
+           ACCEPT RUN-MODE-CHOICE
+           IF NOT RUN-CALENDAR
+               SET RUN-SINGLE-YEAR TO TRUE
+           END-IF
+       .
 
        GET-YEAR.
            DISPLAY "Enter a year: "
            ACCEPT YYYY.
 
+      *>  CHECK-LEAP now delegates the 4/100/400 rule to the shared
+      *>  CHECK-LEAP-YEAR subprogram instead of keeping its own copy,
+      *>  so every caller of the rule stays in lock-step.
        CHECK-LEAP.
-           SET IS-NOT-LEAP-YEAR TO TRUE
-
-           IF (FUNCTION MOD(YYYY, 4) = 0 AND FUNCTION MOD(YYYY, 100)
-               NOT = 0)
-           OR (FUNCTION MOD(YYYY, 400) = 0)
-               SET IS-LEAP-YEAR TO TRUE
-           END-IF
+           CALL "CHECK-LEAP-YEAR" USING YYYY LEAP-STATUS
        .
+
+      *>  DAYS-IN-YEAR alongside the leap/not-leap message, for
+      *>  scheduling year-end interest postings off the real day count.
        DISPLAY-RESULT.
+           IF IS-LEAP-YEAR
+               MOVE 366 TO DAYS-IN-YEAR
+           ELSE
+               MOVE 365 TO DAYS-IN-YEAR
+           END-IF
+
            DISPLAY "The Year: " YYYY
            IF IS-LEAP-YEAR
                DISPLAY "Leap year"
            ELSE
                DISPLAY "Not a leap year"
            END-IF
+           DISPLAY "Days in year: " DAYS-IN-YEAR
+       .
+
+      *>  Runs CHECK-LEAP-YEAR across CALENDAR-START-YEAR thru
+      *>  CALENDAR-END-YEAR and writes one line per year, so downstream
+      *>  jobs can look up a year's day count without calling CHECK-
+      *>  LEAP-YEAR themselves.
+       BUILD-LEAP-YEAR-CALENDAR.
+           OPEN OUTPUT LEAP-YEAR-CALENDAR
+
+           PERFORM VARYING YYYY FROM CALENDAR-START-YEAR BY 1
+           UNTIL YYYY > CALENDAR-END-YEAR
+               CALL "CHECK-LEAP-YEAR" USING YYYY LEAP-STATUS
+               IF IS-LEAP-YEAR
+                   MOVE 366 TO DAYS-IN-YEAR
+               ELSE
+                   MOVE 365 TO DAYS-IN-YEAR
+               END-IF
+               PERFORM WRITE-CALENDAR-LINE
+           END-PERFORM
+
+           CLOSE LEAP-YEAR-CALENDAR
+       .
+
+       WRITE-CALENDAR-LINE.
+           MOVE SPACES TO LEAP-YEAR-CALENDAR-LINE
+           IF IS-LEAP-YEAR
+               STRING YYYY " LEAP-YEAR DAYS=" DAYS-IN-YEAR
+                   DELIMITED BY SIZE INTO LEAP-YEAR-CALENDAR-LINE
+           ELSE
+               STRING YYYY " NOT-LEAP-YEAR DAYS=" DAYS-IN-YEAR
+                   DELIMITED BY SIZE INTO LEAP-YEAR-CALENDAR-LINE
+           END-IF
+           WRITE LEAP-YEAR-CALENDAR-LINE
        .
 
        END PROGRAM LEAP-YEAR.
