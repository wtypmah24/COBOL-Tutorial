@@ -1,7 +1,26 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Assignment-3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE ASSIGN TO "ASSIGN3.PRM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS PARAM-FILE-STATUS.
+           SELECT SESSION-LOG-FILE ASSIGN TO "SESSION.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SESSION-LOG-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARAM-FILE.
+       01  PARAM-RECORD.
+           05 PARAM-MENU        PIC 9(02).
+           05 PARAM-1           PIC X(10).
+           05 PARAM-2           PIC X(10).
+
+       FD  SESSION-LOG-FILE.
+       01  SESSION-LOG-LINE     PIC X(80).
+
        WORKING-STORAGE SECTION.
        01 WS-MENU-NUMBER       PIC 9(2).
        01 WS-NUMBER-COMPARISON.
@@ -16,35 +35,138 @@
            05 STARS-QTY        PIC 9(3).
            05 I                PIC 9(3).
 
+      *>  Batch mode lets EVALUATE-CHOOSE run headless off ASSIGN3.PRM
+      *>  instead of always blocking on ACCEPT, the same way FIRST-LOOP
+      *>  reads its transaction count from a control file.
+       01 RUN-MODE-FLAG PIC X VALUE 'I'.
+          88 BATCH-MODE        VALUE 'B'.
+          88 INTERACTIVE-MODE  VALUE 'I'.
+       01 PARAM-FILE-STATUS    PIC XX.
+          88 NO-PARAM-FILE     VALUE "35".
+       01 SESSION-LOG-FILE-STATUS PIC XX.
+          88 NO-SESSION-LOG-FILE VALUE "35".
+
+      *>  Staging buffer for the validate-and-reprompt loops guarding
+      *>  every interactive numeric ACCEPT, the same style as
+      *>  Assignment-2's READ-VALIDATE-SAVE-INPUT-DATA.
+       01 NUMERIC-STAGING      PIC X(10).
+
+      *>  Session log: one line per dispatch through EVALUATE-CHOOSE,
+      *>  naming the menu choice, the parameters used, and when it ran.
+       01 SESSION-TIMESTAMP    PIC X(26).
+       01 SESSION-PARAMS-TEXT  PIC X(40).
+       01 SESSION-LOG-RECORD.
+           05 SLOG-MENU-CHOICE PIC 9(02).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 SLOG-PARAMS      PIC X(40).
+           05 FILLER           PIC X(01) VALUE SPACE.
+           05 SLOG-TIMESTAMP   PIC X(26).
+
+      *>  Generalized (label, quantity) bar-chart table that BUILD-
+      *>  PYRAMID feeds so its row heights can be reprinted as a plain
+      *>  left-aligned bar chart, reusable for things like weekly order
+      *>  counts per fruit.
+       01 BAR-ENTRY-COUNT      PIC 9(03) VALUE 0.
+       01 BAR-CHART-TABLE.
+           05 BAR-CHART-ENTRY OCCURS 1 TO 100 TIMES
+              DEPENDING ON BAR-ENTRY-COUNT.
+               10 BAR-LABEL     PIC X(10).
+               10 BAR-QUANTITY  PIC 9(03).
+       01 BAR-IDX               PIC 9(03).
+
+      *>  Menu option 5 runs HAMMING-DISTANCE.cbl's compare-two-records
+      *>  logic without leaving this menu for a separate job.
+       01 HAMMING-FIRST            PIC X(10).
+       01 HAMMING-SECOND           PIC X(10).
+       01 HAMMING-LENGTH           PIC 9(02).
+       01 HAMMING-DISTANCE-RESULT  PIC 9(02) VALUE 0.
+       01 HAMMING-INPUT-VALID-FLAG PIC X VALUE 'N'.
+          88 HAMMING-INPUT-VALID   VALUE 'Y'.
+       01 HAMMING-CHAR-INDEX       PIC 9(02).
+
+      *>  GET-HAMMING-INPUT gives up after this many unequal-length
+      *>  retries instead of looping forever, same guard as HAMMING-
+      *>  DISTANCE.cbl's own GET-INPUT-DATA.
+       01 HAMMING-MAX-RETRY-COUNT  PIC 9(02) VALUE 3.
+       01 HAMMING-RETRY-COUNTER    PIC 9(02) VALUE 0.
+       01 HAMMING-RETRY-LIMIT-EXCEEDED-FLAG PIC X VALUE 'N'.
+          88 HAMMING-RETRY-LIMIT-EXCEEDED VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            PERFORM DETERMINE-RUN-MODE.
+      *>  SESSION.LOG may not exist on a fresh checkout; OPEN EXTEND
+      *>  on a missing LINE SEQUENTIAL file used to be a fatal libcob
+      *>  abend (status 35), so create it first instead of truncating
+      *>  an existing log on every run.
+            OPEN EXTEND SESSION-LOG-FILE
+            IF NO-SESSION-LOG-FILE
+                OPEN OUTPUT SESSION-LOG-FILE
+                CLOSE SESSION-LOG-FILE
+                OPEN EXTEND SESSION-LOG-FILE
+            END-IF
             PERFORM GET-START-CHOOSE.
             PERFORM EVALUATE-CHOOSE.
             PERFORM DISPLAY-FINAL-MSG.
+            CLOSE SESSION-LOG-FILE
             STOP RUN.
 
+       DETERMINE-RUN-MODE.
+           MOVE 'I' TO RUN-MODE-FLAG
+           OPEN INPUT PARAM-FILE
+           IF NOT NO-PARAM-FILE
+               READ PARAM-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET BATCH-MODE TO TRUE
+                       MOVE PARAM-MENU TO WS-MENU-NUMBER
+               END-READ
+               CLOSE PARAM-FILE
+           END-IF
+       .
+
        GET-START-CHOOSE.
-           DISPLAY "**************************"
-           DISPLAY "Choose 1-3 and press enter"
-           DISPLAY "1. Print a secret"
-           DISPLAY "2. Let me tell you which number is the bigger"
-           DISPLAY "3. Count down"
-           DISPLAY "4. Build a pyramid"
-           DISPLAY "**************************"
-           DISPLAY "  "
-           ACCEPT WS-MENU-NUMBER
+           IF INTERACTIVE-MODE
+               DISPLAY "**************************"
+               DISPLAY "Choose 1-5 and press enter"
+               DISPLAY "1. Print a secret"
+               DISPLAY "2. Let me tell you which number is the bigger"
+               DISPLAY "3. Count down"
+               DISPLAY "4. Build a pyramid"
+               DISPLAY "5. Compare two records"
+               DISPLAY "**************************"
+               DISPLAY "  "
+               PERFORM ACCEPT-MENU-NUMBER
+           END-IF
+       .
+
+      *>  Guard rail: re-prompt until a numeric menu choice is entered,
+      *>  instead of blowing up EVALUATE-CHOOSE with garbage data.
+       ACCEPT-MENU-NUMBER.
+           MOVE SPACES TO NUMERIC-STAGING
+           PERFORM UNTIL FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+           AND FUNCTION TRIM(NUMERIC-STAGING) NOT = SPACES
+               ACCEPT NUMERIC-STAGING
+               IF NOT FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+                   DISPLAY "Menu choice must be numeric."
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(NUMERIC-STAGING) TO WS-MENU-NUMBER
        .
 
        EVALUATE-CHOOSE.
            EVALUATE TRUE
-               WHEN WS-MENU-NUMBER EQUALS 1
+               WHEN WS-MENU-NUMBER = 1
                    PERFORM HANDLE-ONE
-               WHEN WS-MENU-NUMBER EQUALS 2
+               WHEN WS-MENU-NUMBER = 2
                    PERFORM HANDLE-TWO
-               WHEN WS-MENU-NUMBER EQUALS 3
+               WHEN WS-MENU-NUMBER = 3
                    PERFORM HANDLE-THREE
-               WHEN WS-MENU-NUMBER EQUALS 4
+               WHEN WS-MENU-NUMBER = 4
                    PERFORM HANDLE-FOUR
+               WHEN WS-MENU-NUMBER = 5
+                   PERFORM HANDLE-FIVE
                WHEN OTHER
                    DISPLAY "  "
                    DISPLAY "**************************"
@@ -58,20 +180,54 @@
            DISPLAY "**************************"
            DISPLAY "There are no secrets"
            DISPLAY "**************************"
+           MOVE SPACES TO SESSION-PARAMS-TEXT
+           PERFORM LOG-SESSION-ENTRY
        .
 
        HANDLE-TWO.
-           DISPLAY "  "
-           DISPLAY "**************************"
-           DISPLAY "Give me the first number: "
-           DISPLAY "**************************"
-           ACCEPT FIRST-NUMBER
-           DISPLAY "  "
-           DISPLAY "**************************"
-           DISPLAY "Give me the second number: "
-           DISPLAY "**************************"
-           ACCEPT SECOND-NUMBER
+           IF BATCH-MODE
+               COMPUTE FIRST-NUMBER = FUNCTION NUMVAL(PARAM-1)
+               COMPUTE SECOND-NUMBER = FUNCTION NUMVAL(PARAM-2)
+           ELSE
+               DISPLAY "  "
+               DISPLAY "**************************"
+               DISPLAY "Give me the first number: "
+               DISPLAY "**************************"
+               PERFORM ACCEPT-FIRST-NUMBER
+               DISPLAY "  "
+               DISPLAY "**************************"
+               DISPLAY "Give me the second number: "
+               DISPLAY "**************************"
+               PERFORM ACCEPT-SECOND-NUMBER
+           END-IF
            PERFORM COMPARE-NUMBERS
+           STRING "FIRST=" FIRST-NUMBER " SECOND=" SECOND-NUMBER
+               DELIMITED BY SIZE INTO SESSION-PARAMS-TEXT
+           PERFORM LOG-SESSION-ENTRY
+       .
+
+       ACCEPT-FIRST-NUMBER.
+           MOVE SPACES TO NUMERIC-STAGING
+           PERFORM UNTIL FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+           AND FUNCTION TRIM(NUMERIC-STAGING) NOT = SPACES
+               ACCEPT NUMERIC-STAGING
+               IF NOT FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+                   DISPLAY "First number must be numeric."
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(NUMERIC-STAGING) TO FIRST-NUMBER
+       .
+
+       ACCEPT-SECOND-NUMBER.
+           MOVE SPACES TO NUMERIC-STAGING
+           PERFORM UNTIL FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+           AND FUNCTION TRIM(NUMERIC-STAGING) NOT = SPACES
+               ACCEPT NUMERIC-STAGING
+               IF NOT FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+                   DISPLAY "Second number must be numeric."
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(NUMERIC-STAGING) TO SECOND-NUMBER
        .
 
        COMPARE-NUMBERS.
@@ -95,12 +251,31 @@
        .
 
        HANDLE-THREE.
-           DISPLAY "  "
-           DISPLAY "**************************"
-           DISPLAY "Give me a countdown start number"
-           DISPLAY "**************************"
-           ACCEPT WS-COUNTDOWN-NUMBER
+           IF BATCH-MODE
+               COMPUTE WS-COUNTDOWN-NUMBER = FUNCTION NUMVAL(PARAM-1)
+           ELSE
+               DISPLAY "  "
+               DISPLAY "**************************"
+               DISPLAY "Give me a countdown start number"
+               DISPLAY "**************************"
+               PERFORM ACCEPT-COUNTDOWN-NUMBER
+           END-IF
            PERFORM COUNT-DOWN
+           STRING "COUNTDOWN-FROM=" WS-COUNTDOWN-NUMBER
+               DELIMITED BY SIZE INTO SESSION-PARAMS-TEXT
+           PERFORM LOG-SESSION-ENTRY
+       .
+
+       ACCEPT-COUNTDOWN-NUMBER.
+           MOVE SPACES TO NUMERIC-STAGING
+           PERFORM UNTIL FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+           AND FUNCTION TRIM(NUMERIC-STAGING) NOT = SPACES
+               ACCEPT NUMERIC-STAGING
+               IF NOT FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+                   DISPLAY "Countdown start must be numeric."
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(NUMERIC-STAGING) TO WS-COUNTDOWN-NUMBER
        .
 
        COUNT-DOWN.
@@ -112,15 +287,47 @@
        .
 
        HANDLE-FOUR.
-           DISPLAY "  "
-           DISPLAY "**************************"
-           DISPLAY "Give me pyramid height"
-           DISPLAY "**************************"
-           ACCEPT HEIGHT
+           IF BATCH-MODE
+               COMPUTE HEIGHT = FUNCTION NUMVAL(PARAM-1)
+      *>       BAR-CHART-TABLE only OCCURS up to 100 times; cap HEIGHT
+      *>       at that maximum instead of letting BUILD-PYRAMID walk
+      *>       BAR-ENTRY-COUNT past the table's declared bound.
+               IF HEIGHT > 100
+                   MOVE 100 TO HEIGHT
+               END-IF
+           ELSE
+               DISPLAY "  "
+               DISPLAY "**************************"
+               DISPLAY "Give me pyramid height"
+               DISPLAY "**************************"
+               PERFORM ACCEPT-HEIGHT
+           END-IF
            PERFORM BUILD-PYRAMID
+           STRING "HEIGHT=" HEIGHT
+               DELIMITED BY SIZE INTO SESSION-PARAMS-TEXT
+           PERFORM LOG-SESSION-ENTRY
+       .
+
+       ACCEPT-HEIGHT.
+           MOVE SPACES TO NUMERIC-STAGING
+           PERFORM UNTIL FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+           AND FUNCTION TRIM(NUMERIC-STAGING) NOT = SPACES
+               ACCEPT NUMERIC-STAGING
+               IF NOT FUNCTION TRIM(NUMERIC-STAGING) IS NUMERIC
+                   DISPLAY "Pyramid height must be numeric."
+               END-IF
+           END-PERFORM
+           MOVE FUNCTION NUMVAL(NUMERIC-STAGING) TO HEIGHT
+      *>   BAR-CHART-TABLE only OCCURS up to 100 times; cap HEIGHT at
+      *>   that maximum instead of letting BUILD-PYRAMID walk
+      *>   BAR-ENTRY-COUNT past the table's declared bound.
+           IF HEIGHT > 100
+               MOVE 100 TO HEIGHT
+           END-IF
        .
 
        BUILD-PYRAMID.
+           MOVE 0 TO BAR-ENTRY-COUNT
            PERFORM VARYING ROW FROM 1 BY 1 UNTIL ROW > HEIGHT
       *> Get spaces and stars quantity for each row
                SUBTRACT ROW FROM HEIGHT GIVING SPACES-QTY
@@ -135,9 +342,164 @@
                    DISPLAY "*" WITH NO ADVANCING
                END-PERFORM
                DISPLAY " "
+
+               IF BAR-ENTRY-COUNT < 100
+                   ADD 1 TO BAR-ENTRY-COUNT
+                   MOVE ROW TO BAR-LABEL(BAR-ENTRY-COUNT)
+                   MOVE STARS-QTY TO BAR-QUANTITY(BAR-ENTRY-COUNT)
+               END-IF
+           END-PERFORM
+
+      *>  Same row heights, reprinted through the general bar-chart
+      *>  routine so the star-printing logic is proven reusable.
+           DISPLAY "  "
+           DISPLAY "As a bar chart:"
+           PERFORM PRINT-BAR-CHART
+       .
+
+      *>  General-purpose (label, quantity) bar printer: left-aligned
+      *>  label followed by a bar of stars proportional to quantity.
+      *>  BUILD-PYRAMID feeds it row numbers/star counts; any other
+      *>  caller (e.g. Assignment-2 order counts) can load BAR-CHART-
+      *>  TABLE the same way and PERFORM PRINT-BAR-CHART.
+       PRINT-BAR-CHART.
+           PERFORM VARYING BAR-IDX FROM 1 BY 1
+           UNTIL BAR-IDX > BAR-ENTRY-COUNT
+               PERFORM PRINT-BAR-CHART-ROW
+           END-PERFORM
+       .
+
+       PRINT-BAR-CHART-ROW.
+           DISPLAY FUNCTION TRIM(BAR-LABEL(BAR-IDX)) " "
+               WITH NO ADVANCING
+           PERFORM VARYING I FROM 1 BY 1
+           UNTIL I > BAR-QUANTITY(BAR-IDX)
+               DISPLAY "*" WITH NO ADVANCING
+           END-PERFORM
+           DISPLAY " "
+       .
+
+      *>  Runs HAMMING-DISTANCE.cbl's compare-two-records logic inline,
+      *>  the same way Assignment-1's CHECK-LEAP-AS-OF duplicates LEAP-
+      *>  YEAR's test rather than CALLing out to another program.
+       HANDLE-FIVE.
+           MOVE 'N' TO HAMMING-RETRY-LIMIT-EXCEEDED-FLAG
+           IF BATCH-MODE
+               MOVE PARAM-1 TO HAMMING-FIRST
+               MOVE PARAM-2 TO HAMMING-SECOND
+      *>  GET-HAMMING-INPUT's equal-length rule also has to hold in
+      *>  batch mode, or an unequal PARAM-1/PARAM-2 pair silently gets
+      *>  a distance instead of the reject HAMMING-DISTANCE.cbl's own
+      *>  RUN-BATCH-RECONCILIATION gives the same bad pair.
+               IF FUNCTION LENGTH(FUNCTION TRIM(HAMMING-FIRST)) NOT =
+               FUNCTION LENGTH(FUNCTION TRIM(HAMMING-SECOND))
+                   SET HAMMING-RETRY-LIMIT-EXCEEDED TO TRUE
+                   DISPLAY "Both entries must be the same length."
+                   PERFORM LOG-HAMMING-BATCH-REJECTED
+               END-IF
+           ELSE
+               PERFORM GET-HAMMING-INPUT
+           END-IF
+           IF NOT HAMMING-RETRY-LIMIT-EXCEEDED
+               PERFORM CALCULATE-HAMMING-DISTANCE
+               DISPLAY "  "
+               DISPLAY "**************************"
+               DISPLAY "Hamming Distance is " HAMMING-DISTANCE-RESULT
+               DISPLAY "**************************"
+               STRING "FIRST=" FUNCTION TRIM(HAMMING-FIRST)
+                   " SECOND=" FUNCTION TRIM(HAMMING-SECOND)
+                   DELIMITED BY SIZE INTO SESSION-PARAMS-TEXT
+               PERFORM LOG-SESSION-ENTRY
+           END-IF
+       .
+
+      *>  Re-prompts until HAMMING-FIRST/HAMMING-SECOND are the same
+      *>  length, and gives up after HAMMING-MAX-RETRY-COUNT tries
+      *>  instead of hanging the session on a genuinely bad pair, same
+      *>  guard as HAMMING-DISTANCE.cbl's own GET-INPUT-DATA.
+       GET-HAMMING-INPUT.
+           MOVE 'N' TO HAMMING-INPUT-VALID-FLAG
+           MOVE 0 TO HAMMING-RETRY-COUNTER
+           MOVE 'N' TO HAMMING-RETRY-LIMIT-EXCEEDED-FLAG
+           PERFORM UNTIL HAMMING-INPUT-VALID
+                   OR HAMMING-RETRY-LIMIT-EXCEEDED
+               DISPLAY "Enter a first text: "
+               ACCEPT HAMMING-FIRST
+               DISPLAY "Enter a second text: "
+               ACCEPT HAMMING-SECOND
+               IF FUNCTION LENGTH(FUNCTION TRIM(HAMMING-FIRST)) =
+               FUNCTION LENGTH(FUNCTION TRIM(HAMMING-SECOND))
+                   SET HAMMING-INPUT-VALID TO TRUE
+               ELSE
+                   ADD 1 TO HAMMING-RETRY-COUNTER
+                   DISPLAY "Both entries must be the same length."
+                   IF HAMMING-RETRY-COUNTER >= HAMMING-MAX-RETRY-COUNT
+                       SET HAMMING-RETRY-LIMIT-EXCEEDED TO TRUE
+                       PERFORM LOG-HAMMING-RETRY-EXCEEDED
+                   END-IF
+               END-IF
+           END-PERFORM
+       .
+
+      *>  Logs an abandoned menu-5 attempt to SESSION-LOG-FILE, the
+      *>  same file every other dispatch already logs to, instead of a
+      *>  silent return to the menu.
+       LOG-HAMMING-RETRY-EXCEEDED.
+           MOVE FUNCTION CURRENT-DATE TO SESSION-TIMESTAMP
+           MOVE WS-MENU-NUMBER TO SLOG-MENU-CHOICE
+           MOVE SPACES TO SESSION-PARAMS-TEXT
+           STRING "ABANDONED: " FUNCTION TRIM(HAMMING-FIRST)
+               " VS " FUNCTION TRIM(HAMMING-SECOND)
+               " - UNEQUAL LENGTH AFTER " HAMMING-RETRY-COUNTER
+               " RETRIES"
+               DELIMITED BY SIZE INTO SESSION-PARAMS-TEXT
+           MOVE SESSION-PARAMS-TEXT TO SLOG-PARAMS
+           MOVE SESSION-TIMESTAMP TO SLOG-TIMESTAMP
+           MOVE SESSION-LOG-RECORD TO SESSION-LOG-LINE
+           WRITE SESSION-LOG-LINE
+       .
+
+      *>  Logs a rejected batch-mode HANDLE-FIVE pair to SESSION-LOG-
+      *>  FILE, the unequal-length counterpart to LOG-HAMMING-RETRY-
+      *>  EXCEEDED's interactive-mode retry-limit log.
+       LOG-HAMMING-BATCH-REJECTED.
+           MOVE FUNCTION CURRENT-DATE TO SESSION-TIMESTAMP
+           MOVE WS-MENU-NUMBER TO SLOG-MENU-CHOICE
+           MOVE SPACES TO SESSION-PARAMS-TEXT
+           STRING "REJECTED: " FUNCTION TRIM(HAMMING-FIRST)
+               " VS " FUNCTION TRIM(HAMMING-SECOND)
+               " - UNEQUAL LENGTH IN BATCH MODE"
+               DELIMITED BY SIZE INTO SESSION-PARAMS-TEXT
+           MOVE SESSION-PARAMS-TEXT TO SLOG-PARAMS
+           MOVE SESSION-TIMESTAMP TO SLOG-TIMESTAMP
+           MOVE SESSION-LOG-RECORD TO SESSION-LOG-LINE
+           WRITE SESSION-LOG-LINE
+       .
+
+       CALCULATE-HAMMING-DISTANCE.
+           COMPUTE HAMMING-LENGTH =
+               FUNCTION LENGTH(FUNCTION TRIM(HAMMING-FIRST))
+           MOVE 0 TO HAMMING-DISTANCE-RESULT
+           PERFORM VARYING HAMMING-CHAR-INDEX FROM 1 BY 1
+           UNTIL HAMMING-CHAR-INDEX > HAMMING-LENGTH
+               IF HAMMING-FIRST(HAMMING-CHAR-INDEX:1) NOT =
+                  HAMMING-SECOND(HAMMING-CHAR-INDEX:1)
+                   ADD 1 TO HAMMING-DISTANCE-RESULT
+               END-IF
            END-PERFORM
        .
 
+      *>  Appends "menu choice, parameters, timestamp" for every
+      *>  dispatch, so a run's history survives past DISPLAY-FINAL-MSG.
+       LOG-SESSION-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO SESSION-TIMESTAMP
+           MOVE WS-MENU-NUMBER TO SLOG-MENU-CHOICE
+           MOVE SESSION-PARAMS-TEXT TO SLOG-PARAMS
+           MOVE SESSION-TIMESTAMP TO SLOG-TIMESTAMP
+           MOVE SESSION-LOG-RECORD TO SESSION-LOG-LINE
+           WRITE SESSION-LOG-LINE
+       .
+
        DISPLAY-FINAL-MSG.
            DISPLAY "  "
            DISPLAY "**************************"
