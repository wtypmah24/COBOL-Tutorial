@@ -0,0 +1,28 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CHECK-LEAP-YEAR.
+      *>  Callable entry point for the 4/100/400 leap-year rule, pulled
+      *>  out of LEAP-YEAR.cbl's CHECK-LEAP so Assignment-1's age
+      *>  calculation (and any future interest-accrual program) can
+      *>  CALL the exact same rule instead of rederiving MOD(YYYY,4)
+      *>  logic locally.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       01 LS-YYYY        PIC 9(4).
+       01 LS-LEAP-STATUS PIC X.
+           88 LS-IS-LEAP-YEAR     VALUE 'Y'.
+           88 LS-IS-NOT-LEAP-YEAR VALUE 'N'.
+
+       PROCEDURE DIVISION USING LS-YYYY LS-LEAP-STATUS.
+       MAIN-PROCEDURE.
+           SET LS-IS-NOT-LEAP-YEAR TO TRUE
+
+           IF (FUNCTION MOD(LS-YYYY, 4) = 0 AND
+               FUNCTION MOD(LS-YYYY, 100) NOT = 0)
+           OR (FUNCTION MOD(LS-YYYY, 400) = 0)
+               SET LS-IS-LEAP-YEAR TO TRUE
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM CHECK-LEAP-YEAR.
