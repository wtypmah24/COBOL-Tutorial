@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *> Shared CCYYMMDD date breakdown, so every program that carries
+      *> a calendar date declares the same YYYY/MM/DD fields instead of
+      *> rolling its own ad hoc year/month/day PIC 9(0n) items. COPY
+      *> this under a 01-level group, REPLACING DATE-GROUP-YYYY/MM/DD
+      *> with that group's own prefix, e.g.:
+      *>     01 DATE-OF-BIRTH.
+      *>         COPY "DATE-FIELDS.cpy"
+      *>             REPLACING ==DATE-GROUP-YYYY== BY ==DOB-YYYY==
+      *>                       ==DATE-GROUP-MM==   BY ==DOB-MM==
+      *>                       ==DATE-GROUP-DD==   BY ==DOB-DD==.
+      *>****************************************************************
+           05 DATE-GROUP-YYYY PIC 9(4).
+           05 DATE-GROUP-MM   PIC 9(2).
+           05 DATE-GROUP-DD   PIC 9(2).
