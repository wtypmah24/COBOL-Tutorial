@@ -0,0 +1,26 @@
+      *>****************************************************************
+      *> Shared shop status-code structure: a status of "NO" (or
+      *> "OK"/"MA"/"PENDING"/"ESCALATED"/"REJECTED"/"CLOSED") means the
+      *> same thing in every program that COPYs this, instead of each
+      *> program redefining its own one-off 88-level codes. COPY this
+      *> REPLACING FLAG-NAME (and each FLAG-NAME-suffix) with the
+      *> field's own name, e.g.:
+      *>     COPY "STATUS-FLAG.cpy"
+      *>         REPLACING ==FLAG-NAME-OK==        BY ==OK-FLAG-OK==
+      *>                   ==FLAG-NAME-NO==        BY ==OK-FLAG-NO==
+      *>                   ==FLAG-NAME-MAYBE==     BY ==OK-FLAG-MAYBE==
+      *>                   ==FLAG-NAME-PENDING== BY ==OK-FLAG-PENDING==
+      *>                   ==FLAG-NAME-ESCALATED== BY
+      *>                       ==OK-FLAG-ESCALATED==
+      *>                   ==FLAG-NAME-REJECTED== BY ==OK-FLAG-REJECTED==
+      *>                   ==FLAG-NAME-CLOSED==    BY ==OK-FLAG-CLOSED==
+      *>                   ==FLAG-NAME==           BY ==OK-FLAG==.
+      *>****************************************************************
+       01 FLAG-NAME PIC X(09) VALUE SPACES.
+           88 FLAG-NAME-OK        VALUE 'OK'.
+           88 FLAG-NAME-NO        VALUE 'NO'.
+           88 FLAG-NAME-MAYBE     VALUE 'MA'.
+           88 FLAG-NAME-PENDING   VALUE 'PENDING'.
+           88 FLAG-NAME-ESCALATED VALUE 'ESCALATED'.
+           88 FLAG-NAME-REJECTED  VALUE 'REJECTED'.
+           88 FLAG-NAME-CLOSED    VALUE 'CLOSED'.
