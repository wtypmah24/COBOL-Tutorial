@@ -0,0 +1,11 @@
+      *>****************************************************************
+      *> Shared YYYY/leap-status layout for CHECK-LEAP-YEAR's callers,
+      *> so every program that needs the 4/100/400 leap rule declares
+      *> the same GIVING-YEAR structure instead of rederiving its own
+      *> copy of IS-LEAP-YEAR/IS-NOT-LEAP-YEAR.
+      *>****************************************************************
+       01 GIVING-YEAR.
+           05 YYYY        PIC 9(4).
+           05 LEAP-STATUS PIC X VALUE 'N'.
+            88 IS-LEAP-YEAR     VALUE 'Y'.
+            88 IS-NOT-LEAP-YEAR VALUE 'N'.
