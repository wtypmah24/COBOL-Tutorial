@@ -0,0 +1,11 @@
+      *>****************************************************************
+      *> Shared employee pay record, used by every program that needs
+      *> a single employee's name/number/pay figures instead of each
+      *> one redeclaring its own PIC 9(4)V99 locally.
+      *>****************************************************************
+       01 EMPLOYEE-RECORD.
+           05 EMP-NAME          PIC X(10).
+           05 EMP-INITIALS      PIC AAA.
+           05 EMP-NUMBER        PIC 9(4).
+           05 EMP-ADJUSTMENT    PIC S9(4).
+           05 EMP-PAY-AMOUNT    PIC 9(4)V99 COMP-3.
