@@ -0,0 +1,17 @@
+      *>****************************************************************
+      *> Shared job-level exception row: "source program, paragraph,
+      *> description", one line per exception raised anywhere in the
+      *> nightly control chain. Every program that can reject/flag a
+      *> record appends to the same EXCSUMM.DAT file (OPEN EXTEND) so
+      *> the morning review is one file to read instead of grepping
+      *> through each program's individual output. COPY this into
+      *> WORKING-STORAGE as-is; each caller still declares its own
+      *> SELECT/FD for EXCEPTION-SUMMARY-FILE, the same way every
+      *> program declaring PRIOR-PRICE-FILE declares its own FD for it.
+      *>****************************************************************
+       01 EXCEPTION-SUMMARY-RECORD.
+           05 EXC-SOURCE-PROGRAM   PIC X(16).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 EXC-SOURCE-PARAGRAPH PIC X(20).
+           05 FILLER               PIC X(01) VALUE SPACE.
+           05 EXC-DESCRIPTION      PIC X(40).
